@@ -1,18 +1,1934 @@
-       identification division.
-       program-id. sgbd.
-       environment division.
-       data division.
-       file section.
-       working-storage section.
-
-           01 escolha.
-               02 tabela pic 9.
-
-       procedure division.
-       
-           display "<1> Product"
-           display "<2> People"
-           display "<3> Category"
-           accept escolha
-
-       stop run.
\ No newline at end of file
+      *-----------------------------------------------------------------
+      *  IDENTIFICATION DIVISION
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SGBD.
+       AUTHOR.        EQUIPE DE SISTEMAS.
+       INSTALLATION.  SETOR DE TECNOLOGIA.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      *  HISTORICO DE ALTERACOES
+      *-----------------------------------------------------------------
+      *  DATA       AUTOR   DESCRICAO
+      *  08/08/2026 EQS     MENU PRINCIPAL E CADASTRO DE PRODUTOS
+      *                     (OPCAO <1>) LIGADO A ARQUIVO REAL PRODUTO,
+      *                     COM INCLUSAO, ALTERACAO, EXCLUSAO E LISTA.
+      *-----------------------------------------------------------------
+      *  PROPOSITO
+      *      PROGRAMA PRINCIPAL DO SGBD - SISTEMA GERENCIADOR DE
+      *      CADASTROS EM ARQUIVO. CONTROLA O MENU DE OPCOES E AS
+      *      ROTINAS DE MANUTENCAO DOS CADASTROS DE PRODUTOS, PESSOAS
+      *      E CATEGORIAS.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTO-FILE
+               ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WS-PRODUTO-STATUS.
+
+           SELECT PESSOA-FILE
+               ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WS-PESSOA-STATUS.
+
+           SELECT ERRO-PESSOA-FILE
+               ASSIGN TO "ERROPES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROPES-STATUS.
+
+           SELECT CATEGORIA-FILE
+               ASSIGN TO "CATEGORI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CODIGO
+               FILE STATUS IS WS-CATEGORIA-STATUS.
+
+           SELECT MOVIMENTO-FILE
+               ASSIGN TO "MOVIMENTO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVIMENTO-STATUS.
+
+           SELECT AUDITORIA-FILE
+               ASSIGN TO "AUDITORI.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-CARGA
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT ARQUIVO-CSV
+               ASSIGN TO DYNAMIC WS-NOME-ARQUIVO-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODREC.
+
+       FD  PESSOA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PESSREC.
+
+       FD  CATEGORIA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CATGREC.
+
+       FD  MOVIMENTO-FILE
+           LABEL RECORD IS OMITTED.
+       01  MOV-LINHA                 PIC X(80).
+
+       FD  AUDITORIA-FILE
+           LABEL RECORD IS OMITTED.
+           COPY AUDREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CKPTREC.
+
+       FD  ARQUIVO-CSV
+           LABEL RECORD IS OMITTED.
+       01  CSV-LINHA                 PIC X(100).
+
+       FD  ERRO-PESSOA-FILE
+           LABEL RECORD IS OMITTED.
+           COPY ERRREC.
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      *    AREA DE CONTROLE DO MENU PRINCIPAL
+      *-----------------------------------------------------------------
+       01  ESCOLHA.
+           02  TABELA                PIC 9.
+
+       01  SGBD-FIM-PROGRAMA         PIC X(01) VALUE "N".
+           88  FIM-PROGRAMA                     VALUE "S".
+
+       01  SGBD-SAIR-SUBMENU         PIC X(01) VALUE "N".
+       01  SGBD-OPCAO-SUBMENU        PIC X(01) VALUE SPACE.
+
+      *-----------------------------------------------------------------
+      *    AREA DE STATUS DE ARQUIVOS
+      *-----------------------------------------------------------------
+       01  WS-PRODUTO-STATUS         PIC X(02) VALUE "00".
+           88  PROD-OK                          VALUE "00".
+           88  PROD-FIM                         VALUE "10".
+           88  PROD-ARQ-NAO-EXISTE              VALUE "35".
+
+       01  WS-PESSOA-STATUS          PIC X(02) VALUE "00".
+           88  PES-OK                            VALUE "00".
+           88  PES-FIM                           VALUE "10".
+           88  PES-ARQ-NAO-EXISTE                VALUE "35".
+
+       01  WS-ERROPES-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-CATEGORIA-STATUS       PIC X(02) VALUE "00".
+           88  CAT-OK                            VALUE "00".
+           88  CAT-FIM                           VALUE "10".
+           88  CAT-ARQ-NAO-EXISTE                 VALUE "35".
+
+       01  WS-CATEGORIA-EXISTE-SW    PIC X(01) VALUE "N".
+           88  CATEGORIA-EXISTE                   VALUE "S".
+
+      *-----------------------------------------------------------------
+      *    AREA DE MOVIMENTO DE ESTOQUE (OPCAO <4>)
+      *-----------------------------------------------------------------
+       01  WS-MOVIMENTO-STATUS       PIC X(02) VALUE "00".
+           88  MOV-OK                            VALUE "00".
+           88  MOV-ARQ-NAO-EXISTE                VALUE "35".
+
+       01  WS-MOV-FIM-SW             PIC X(01) VALUE "N".
+           88  MOV-FIM                           VALUE "S".
+
+       01  WS-PRODUTO-MOV-ACHOU-SW   PIC X(01) VALUE "N".
+           88  WS-PRODUTO-MOV-ACHOU              VALUE "S".
+
+       01  WS-MOV-CAMPOS.
+           02  WS-MOV-CODIGO-A       PIC X(06).
+           02  WS-MOV-TIPO           PIC X(01).
+               88  MOV-TIPO-ENTRADA              VALUE "E" "e".
+               88  MOV-TIPO-SAIDA                VALUE "S" "s".
+           02  WS-MOV-QTDE-A         PIC X(07).
+           02  WS-MOV-DATA           PIC X(10).
+
+       01  WS-MOV-CODIGO             PIC 9(06).
+       01  WS-MOV-QTDE               PIC 9(07).
+
+      *-----------------------------------------------------------------
+      *    AREA DA TRILHA DE AUDITORIA
+      *-----------------------------------------------------------------
+       01  WS-AUDITORIA-STATUS       PIC X(02) VALUE "00".
+
+       01  WS-USUARIO                PIC X(08) VALUE SPACES.
+
+       01  WS-DATA-SISTEMA           PIC 9(08).
+       01  WS-HORA-SISTEMA           PIC 9(08).
+       01  WS-HORA-GRUPO REDEFINES WS-HORA-SISTEMA.
+           02  WS-HR                 PIC 99.
+           02  WS-MN                 PIC 99.
+           02  WS-SG                 PIC 99.
+           02  WS-CEN                PIC 99.
+
+       01  WS-AUD-TABELA-PARM        PIC X(10).
+       01  WS-AUD-CHAVE-PARM         PIC X(11).
+       01  WS-AUD-ACAO-PARM          PIC X(10).
+
+      *-----------------------------------------------------------------
+      *    AREA DE CHECKPOINT/RESTART DA CARGA EM LOTE (CSV)
+      *-----------------------------------------------------------------
+       01  WS-CHECKPOINT-STATUS      PIC X(02) VALUE "00".
+           88  CKPT-OK                           VALUE "00".
+           88  CKPT-ARQ-NAO-EXISTE                VALUE "35".
+
+       01  WS-CKPT-INTERVALO         PIC 9(04) VALUE 0050.
+
+       01  WS-CKPT-CARGA-PARM        PIC X(04).
+       01  WS-CKPT-ULTIMO-REG-PARM   PIC 9(08).
+
+      *-----------------------------------------------------------------
+      *    AREA DE IMPORTACAO/EXPORTACAO DE CSV (OPCOES <5> E <6>)
+      *-----------------------------------------------------------------
+       01  WS-NOME-ARQUIVO-CSV       PIC X(20).
+
+       01  WS-CSV-STATUS             PIC X(02) VALUE "00".
+           88  CSV-OK                            VALUE "00".
+           88  CSV-ARQ-NAO-EXISTE                VALUE "35".
+
+       01  WS-CSV-FIM-SW             PIC X(01) VALUE "N".
+           88  CSV-FIM                           VALUE "S".
+
+       01  WS-CSV-LINHA-OK-SW        PIC X(01) VALUE "S".
+           88  CSV-LINHA-OK                      VALUE "S".
+
+       01  WS-CSV-CONTADOR           PIC 9(08) COMP.
+       01  WS-CSV-QUOC               PIC 9(08) COMP.
+       01  WS-CSV-RESTO              PIC 9(04) COMP.
+       01  WS-CSV-TOTAL-OK           PIC 9(08) COMP.
+       01  WS-CSV-TOTAL-REJ          PIC 9(08) COMP.
+
+      *-----------------------------------------------------------------
+      *    WS-CSV-ULTIMA-LINHA-OK GUARDA O NUMERO DA ULTIMA LINHA DO
+      *    CSV CUJO REGISTRO FOI REALMENTE GRAVADO COM SUCESSO NESTA
+      *    CARGA. E ESSE VALOR, E NAO O CONTADOR DE LEITURA, QUE VAI
+      *    PARA O CHECKPOINT - UMA LINHA REJEITADA POR MOTIVO QUE PODE
+      *    SER CORRIGIDO (CATEGORIA AUSENTE, CAMPO INVALIDO ETC.) TEM
+      *    QUE SER REPROCESSADA NUMA PROXIMA EXECUCAO, NAO PULADA SO
+      *    PORQUE FICOU ANTES DO PROXIMO PONTO DE CHECKPOINT.
+      *-----------------------------------------------------------------
+       01  WS-CSV-ULTIMA-LINHA-OK    PIC 9(08) COMP.
+
+       01  WS-CSV-PROD-CAMPOS.
+           02  WS-CSV-PROD-CODIGO    PIC X(06).
+           02  WS-CSV-PROD-DESCR     PIC X(30).
+           02  WS-CSV-PROD-CATEG     PIC X(04).
+           02  WS-CSV-PROD-PRECO     PIC X(10).
+           02  WS-CSV-PROD-QTDE      PIC X(08).
+
+       01  WS-CSV-PES-CAMPOS.
+           02  WS-CSV-PES-CODIGO     PIC X(06).
+           02  WS-CSV-PES-NOME       PIC X(30).
+           02  WS-CSV-PES-CPF        PIC X(11).
+           02  WS-CSV-PES-NASC       PIC X(08).
+           02  WS-CSV-PES-ADM        PIC X(08).
+
+       01  WS-CSV-CAT-CAMPOS.
+           02  WS-CSV-CAT-CODIGO     PIC X(04).
+           02  WS-CSV-CAT-NOME       PIC X(20).
+
+      *-----------------------------------------------------------------
+      *    AREA DE EXPORTACAO/IMPORTACAO DA QUANTIDADE EM ESTOQUE, QUE
+      *    PODE SER NEGATIVA. NO CSV O SINAL E GRAVADO COMO CARACTERE
+      *    SEPARADO (+ OU -) NA FRENTE DOS DIGITOS, EM VEZ DO OVERPUNCH
+      *    DA REPRESENTACAO INTERNA DE PROD-QTDE, QUE NAO PRODUZIRIA UM
+      *    ARQUIVO DE TEXTO LEGIVEL NEM SERIA RELIDO COMO NUMERICO.
+      *-----------------------------------------------------------------
+       01  WS-CSV-PROD-QTDE-ASSIN    PIC S9(07) SIGN IS LEADING
+                                          SEPARATE.
+
+      *-----------------------------------------------------------------
+      *    WS-CSV-PROD-PRECO-EDIT E UMA COPIA EDITADA DE PROD-PRECO
+      *    (PIC 9(07)V99) COM A VIRGULA DECIMAL GRAVADA COMO CARACTERE
+      *    NO MEIO DOS DIGITOS, EM VEZ DE IMPLICITA COMO NA MASTER. SEM
+      *    ISSO O CSV GRAVARIA OS NOVE DIGITOS CORRIDOS E A REIMPORTACAO
+      *    (8200-CONVERTER-PRECO) NAO TERIA COMO DISTINGUIR OS CENTAVOS.
+      *-----------------------------------------------------------------
+       01  WS-CSV-PROD-PRECO-EDIT    PIC 9(07).99.
+
+      *-----------------------------------------------------------------
+      *    AREA DE VALIDACAO DOS CAMPOS NUMERICOS EXTRAIDOS POR
+      *    UNSTRING (CARGA DE CSV E LEITURA DE MOVIMENTO.CSV). O
+      *    UNSTRING PREENCHE COM BRANCOS A DIREITA QUANDO O TOKEN DO
+      *    CSV E MENOR QUE O CAMPO DE DESTINO; 8100-VALIDAR-CAMPO-
+      *    NUMERICO DESCARTA ESSE PREENCHIMENTO E TESTA SO A PARTE
+      *    SIGNIFICATIVA DO TOKEN, DEVOLVENDO O VALOR JUSTIFICADO A
+      *    DIREITA E COM ZEROS A ESQUERDA.
+      *-----------------------------------------------------------------
+       01  WS-CAMPO-NUM-ENTRADA      PIC X(11).
+       01  WS-CAMPO-NUM-POS          PIC 9(02) COMP.
+       01  WS-CAMPO-NUM-ACHOU-SW     PIC X(01) VALUE "N".
+           88  CAMPO-NUM-ACHOU                  VALUE "S".
+       01  WS-CAMPO-NUM-VALIDO-SW    PIC X(01) VALUE "N".
+           88  CAMPO-NUM-VALIDO                 VALUE "S".
+       01  WS-CAMPO-NUM-SAIDA        PIC 9(11).
+
+      *-----------------------------------------------------------------
+      *    AREA DE CONVERSAO DO PRECO DIGITADO EM CSV. ACEITA UM
+      *    SEPARADOR DECIMAL "," OU "." OPCIONAL, SEGUIDO DE DOIS
+      *    DIGITOS DE CENTAVOS; SEM SEPARADOR, O VALOR E TRATADO COMO
+      *    UM PRECO INTEIRO (CENTAVOS ZERADOS).
+      *-----------------------------------------------------------------
+       01  WS-PRECO-ENTRADA          PIC X(10).
+       01  WS-PRECO-POS              PIC 9(02) COMP.
+       01  WS-PRECO-ACHOU-SEP-SW     PIC X(01) VALUE "N".
+           88  PRECO-ACHOU-SEP                  VALUE "S".
+       01  WS-PRECO-VALIDO-SW        PIC X(01) VALUE "N".
+           88  PRECO-VALIDO                     VALUE "S".
+       01  WS-PRECO-SAIDA            PIC 9(07)V99.
+       01  WS-PRECO-INT-NUM          PIC 9(07).
+       01  WS-PRECO-FRAC-NUM         PIC 9(02).
+
+      *-----------------------------------------------------------------
+      *    AREA DE VALIDACAO DO CPF (MODULO 11 - DOIS DIGITOS)
+      *-----------------------------------------------------------------
+       01  WS-CPF-GRUPO.
+           02  WS-CPF-NUMERICO       PIC 9(11).
+       01  WS-CPF-DIGITOS REDEFINES WS-CPF-GRUPO.
+           02  WS-CPF-DIGITO         PIC 9 OCCURS 11 TIMES.
+
+       01  WS-TABELA-PESOS-DADOS.
+           02  FILLER                PIC 99 VALUE 11.
+           02  FILLER                PIC 99 VALUE 10.
+           02  FILLER                PIC 99 VALUE 09.
+           02  FILLER                PIC 99 VALUE 08.
+           02  FILLER                PIC 99 VALUE 07.
+           02  FILLER                PIC 99 VALUE 06.
+           02  FILLER                PIC 99 VALUE 05.
+           02  FILLER                PIC 99 VALUE 04.
+           02  FILLER                PIC 99 VALUE 03.
+           02  FILLER                PIC 99 VALUE 02.
+       01  WS-TABELA-PESOS REDEFINES WS-TABELA-PESOS-DADOS.
+           02  WS-PESO               PIC 99 OCCURS 10 TIMES.
+
+       01  WS-CPF-IND                PIC 99   COMP.
+       01  WS-CPF-SOMA               PIC 9(04) COMP.
+       01  WS-CPF-QUOC               PIC 9(04) COMP.
+       01  WS-CPF-RESTO              PIC 99   COMP.
+       01  WS-CPF-DV1                PIC 9.
+       01  WS-CPF-DV2                PIC 9.
+       01  WS-CPF-VALIDO-SW          PIC X(01) VALUE "N".
+           88  CPF-VALIDO                       VALUE "S".
+
+       PROCEDURE DIVISION.
+
+      *=================================================================
+      *    0000-MAINLINE
+      *    ROTINA PRINCIPAL DO PROGRAMA.
+      *=================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR     THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-MENU-PRINCIPAL  THRU 2000-MENU-PRINCIPAL-EXIT
+               UNTIL FIM-PROGRAMA
+           PERFORM 9000-FINALIZAR       THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *    1000-INICIALIZAR
+      *    ABRE OS ARQUIVOS USADOS PELO PROGRAMA.
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           PERFORM 1050-IDENTIFICAR-USUARIO
+               THRU 1050-IDENTIFICAR-USUARIO-EXIT
+           PERFORM 1100-ABRIR-PRODUTO THRU 1100-ABRIR-PRODUTO-EXIT
+           PERFORM 1200-ABRIR-PESSOA  THRU 1200-ABRIR-PESSOA-EXIT
+           PERFORM 1300-ABRIR-CATEGORIA
+               THRU 1300-ABRIR-CATEGORIA-EXIT
+           PERFORM 1400-ABRIR-CHECKPOINT
+               THRU 1400-ABRIR-CHECKPOINT-EXIT
+           OPEN EXTEND AUDITORIA-FILE.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       1050-IDENTIFICAR-USUARIO.
+           DISPLAY "CODIGO DO USUARIO (LOGIN): " WITH NO ADVANCING
+           ACCEPT WS-USUARIO.
+       1050-IDENTIFICAR-USUARIO-EXIT.
+           EXIT.
+
+       1100-ABRIR-PRODUTO.
+           OPEN I-O PRODUTO-FILE
+           IF PROD-ARQ-NAO-EXISTE
+               OPEN OUTPUT PRODUTO-FILE
+               CLOSE PRODUTO-FILE
+               OPEN I-O PRODUTO-FILE
+           END-IF.
+       1100-ABRIR-PRODUTO-EXIT.
+           EXIT.
+
+       1200-ABRIR-PESSOA.
+           OPEN I-O PESSOA-FILE
+           IF PES-ARQ-NAO-EXISTE
+               OPEN OUTPUT PESSOA-FILE
+               CLOSE PESSOA-FILE
+               OPEN I-O PESSOA-FILE
+           END-IF
+           OPEN EXTEND ERRO-PESSOA-FILE.
+       1200-ABRIR-PESSOA-EXIT.
+           EXIT.
+
+       1300-ABRIR-CATEGORIA.
+           OPEN I-O CATEGORIA-FILE
+           IF CAT-ARQ-NAO-EXISTE
+               OPEN OUTPUT CATEGORIA-FILE
+               CLOSE CATEGORIA-FILE
+               OPEN I-O CATEGORIA-FILE
+           END-IF.
+       1300-ABRIR-CATEGORIA-EXIT.
+           EXIT.
+
+       1400-ABRIR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF CKPT-ARQ-NAO-EXISTE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+       1400-ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-MENU-PRINCIPAL
+      *    EXIBE O MENU E DESVIA PARA A OPCAO ESCOLHIDA.
+      *-----------------------------------------------------------------
+       2000-MENU-PRINCIPAL.
+           DISPLAY " "
+           DISPLAY "============================================"
+           DISPLAY "   SGBD - SISTEMA GERENCIADOR DE CADASTROS"
+           DISPLAY "============================================"
+           DISPLAY "<1> PRODUCT"
+           DISPLAY "<2> PEOPLE"
+           DISPLAY "<3> CATEGORY"
+           DISPLAY "<4> MOVIMENTO DE ESTOQUE"
+           DISPLAY "<5> IMPORTAR CSV"
+           DISPLAY "<6> EXPORTAR CSV"
+           DISPLAY "<0> SAIR"
+           DISPLAY " "
+           DISPLAY "ESCOLHA: " WITH NO ADVANCING
+           ACCEPT ESCOLHA
+
+           EVALUATE TABELA
+               WHEN 1
+                   PERFORM 3000-MANTER-PRODUTO
+                       THRU 3000-MANTER-PRODUTO-EXIT
+               WHEN 2
+                   PERFORM 4000-MANTER-PESSOA
+                       THRU 4000-MANTER-PESSOA-EXIT
+               WHEN 3
+                   PERFORM 5000-MANTER-CATEGORIA
+                       THRU 5000-MANTER-CATEGORIA-EXIT
+               WHEN 4
+                   PERFORM 6000-PROCESSAR-MOVIMENTO
+                       THRU 6000-PROCESSAR-MOVIMENTO-EXIT
+               WHEN 5
+                   PERFORM 7000-IMPORTAR-CSV
+                       THRU 7000-IMPORTAR-CSV-EXIT
+               WHEN 6
+                   PERFORM 7500-EXPORTAR-CSV
+                       THRU 7500-EXPORTAR-CSV-EXIT
+               WHEN 0
+                   SET FIM-PROGRAMA TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       2000-MENU-PRINCIPAL-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    3000-MANTER-PRODUTO
+      *    SUBMENU DE MANUTENCAO DO CADASTRO DE PRODUTOS.
+      *=================================================================
+       3000-MANTER-PRODUTO.
+           MOVE "N" TO SGBD-SAIR-SUBMENU
+           PERFORM 3100-SUBMENU-PRODUTO THRU 3100-SUBMENU-PRODUTO-EXIT
+               UNTIL SGBD-SAIR-SUBMENU = "S".
+       3000-MANTER-PRODUTO-EXIT.
+           EXIT.
+
+       3100-SUBMENU-PRODUTO.
+           DISPLAY " "
+           DISPLAY "---- CADASTRO DE PRODUTOS ----"
+           DISPLAY "<A> INCLUIR"
+           DISPLAY "<C> ALTERAR"
+           DISPLAY "<E> EXCLUIR"
+           DISPLAY "<L> LISTAR"
+           DISPLAY "<V> VOLTAR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT SGBD-OPCAO-SUBMENU
+
+           EVALUATE SGBD-OPCAO-SUBMENU
+               WHEN "A" WHEN "a"
+                   PERFORM 3200-INCLUIR-PRODUTO
+                       THRU 3200-INCLUIR-PRODUTO-EXIT
+               WHEN "C" WHEN "c"
+                   PERFORM 3300-ALTERAR-PRODUTO
+                       THRU 3300-ALTERAR-PRODUTO-EXIT
+               WHEN "E" WHEN "e"
+                   PERFORM 3400-EXCLUIR-PRODUTO
+                       THRU 3400-EXCLUIR-PRODUTO-EXIT
+               WHEN "L" WHEN "l"
+                   PERFORM 3500-LISTAR-PRODUTO
+                       THRU 3500-LISTAR-PRODUTO-EXIT
+               WHEN "V" WHEN "v"
+                   MOVE "S" TO SGBD-SAIR-SUBMENU
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       3100-SUBMENU-PRODUTO-EXIT.
+           EXIT.
+
+       3200-INCLUIR-PRODUTO.
+           DISPLAY "CODIGO DO PRODUTO (6 DIGITOS)....: "
+               WITH NO ADVANCING
+           ACCEPT PROD-CODIGO
+           MOVE SPACES TO PROD-DESCRICAO
+           DISPLAY "DESCRICAO........................: "
+               WITH NO ADVANCING
+           ACCEPT PROD-DESCRICAO
+           DISPLAY "CODIGO DA CATEGORIA..............: "
+               WITH NO ADVANCING
+           ACCEPT PROD-CATEGORIA
+           DISPLAY "PRECO UNITARIO (9999999,99)......: "
+               WITH NO ADVANCING
+           ACCEPT PROD-PRECO
+           DISPLAY "QUANTIDADE EM ESTOQUE............: "
+               WITH NO ADVANCING
+           ACCEPT PROD-QTDE
+
+           PERFORM 5900-VERIFICAR-CATEGORIA
+               THRU 5900-VERIFICAR-CATEGORIA-EXIT
+           IF NOT CATEGORIA-EXISTE
+               DISPLAY "CATEGORIA " PROD-CATEGORIA
+                   " NAO CADASTRADA. INCLUSAO CANCELADA."
+           ELSE
+               WRITE PRODUTO-REC
+                   INVALID KEY
+                       DISPLAY "PRODUTO " PROD-CODIGO
+                           " JA EXISTE. INCLUSAO CANCELADA."
+                   NOT INVALID KEY
+                       DISPLAY "PRODUTO INCLUIDO COM SUCESSO."
+                       MOVE "PRODUTO"    TO WS-AUD-TABELA-PARM
+                       MOVE PROD-CODIGO  TO WS-AUD-CHAVE-PARM
+                       MOVE "INCLUSAO"   TO WS-AUD-ACAO-PARM
+                       PERFORM 8000-GRAVAR-AUDITORIA
+                           THRU 8000-GRAVAR-AUDITORIA-EXIT
+               END-WRITE
+           END-IF.
+       3200-INCLUIR-PRODUTO-EXIT.
+           EXIT.
+
+       3300-ALTERAR-PRODUTO.
+           DISPLAY "CODIGO DO PRODUTO A ALTERAR......: "
+               WITH NO ADVANCING
+           ACCEPT PROD-CODIGO
+           READ PRODUTO-FILE
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "DESCRICAO ATUAL...: " PROD-DESCRICAO
+                   DISPLAY "NOVA DESCRICAO....: " WITH NO ADVANCING
+                   ACCEPT PROD-DESCRICAO
+                   DISPLAY "NOVA CATEGORIA....: " WITH NO ADVANCING
+                   ACCEPT PROD-CATEGORIA
+                   DISPLAY "NOVO PRECO........: " WITH NO ADVANCING
+                   ACCEPT PROD-PRECO
+                   DISPLAY "NOVA QUANTIDADE...: " WITH NO ADVANCING
+                   ACCEPT PROD-QTDE
+                   PERFORM 5900-VERIFICAR-CATEGORIA
+                       THRU 5900-VERIFICAR-CATEGORIA-EXIT
+                   IF NOT CATEGORIA-EXISTE
+                       DISPLAY "CATEGORIA " PROD-CATEGORIA
+                           " NAO CADASTRADA. ALTERACAO CANCELADA."
+                   ELSE
+                       REWRITE PRODUTO-REC
+                       DISPLAY "PRODUTO ALTERADO COM SUCESSO."
+                       MOVE "PRODUTO"    TO WS-AUD-TABELA-PARM
+                       MOVE PROD-CODIGO  TO WS-AUD-CHAVE-PARM
+                       MOVE "ALTERACAO"  TO WS-AUD-ACAO-PARM
+                       PERFORM 8000-GRAVAR-AUDITORIA
+                           THRU 8000-GRAVAR-AUDITORIA-EXIT
+                   END-IF
+           END-READ.
+       3300-ALTERAR-PRODUTO-EXIT.
+           EXIT.
+
+       3400-EXCLUIR-PRODUTO.
+           DISPLAY "CODIGO DO PRODUTO A EXCLUIR......: "
+               WITH NO ADVANCING
+           ACCEPT PROD-CODIGO
+           READ PRODUTO-FILE
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DELETE PRODUTO-FILE RECORD
+                   DISPLAY "PRODUTO EXCLUIDO COM SUCESSO."
+                   MOVE "PRODUTO"    TO WS-AUD-TABELA-PARM
+                   MOVE PROD-CODIGO  TO WS-AUD-CHAVE-PARM
+                   MOVE "EXCLUSAO"   TO WS-AUD-ACAO-PARM
+                   PERFORM 8000-GRAVAR-AUDITORIA
+                       THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-READ.
+       3400-EXCLUIR-PRODUTO-EXIT.
+           EXIT.
+
+       3500-LISTAR-PRODUTO.
+           DISPLAY " "
+           DISPLAY "CODIGO DESCRICAO                     CATEG     "
+                   "PRECO      QTDE"
+           MOVE ZEROS TO PROD-CODIGO
+           START PRODUTO-FILE KEY IS NOT LESS THAN PROD-CODIGO
+               INVALID KEY
+                   DISPLAY "NAO HA PRODUTOS CADASTRADOS."
+           END-START
+           IF PROD-OK
+               PERFORM 3510-LISTAR-PRODUTO-LER
+                   THRU 3510-LISTAR-PRODUTO-LER-EXIT
+                   UNTIL NOT PROD-OK
+           END-IF.
+       3500-LISTAR-PRODUTO-EXIT.
+           EXIT.
+
+       3510-LISTAR-PRODUTO-LER.
+           READ PRODUTO-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY PROD-CODIGO " " PROD-DESCRICAO " "
+                       PROD-CATEGORIA " " PROD-PRECO " " PROD-QTDE
+           END-READ.
+       3510-LISTAR-PRODUTO-LER-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4000-MANTER-PESSOA
+      *    SUBMENU DE MANUTENCAO DO CADASTRO DE PESSOAS.
+      *=================================================================
+       4000-MANTER-PESSOA.
+           MOVE "N" TO SGBD-SAIR-SUBMENU
+           PERFORM 4100-SUBMENU-PESSOA THRU 4100-SUBMENU-PESSOA-EXIT
+               UNTIL SGBD-SAIR-SUBMENU = "S".
+       4000-MANTER-PESSOA-EXIT.
+           EXIT.
+
+       4100-SUBMENU-PESSOA.
+           DISPLAY " "
+           DISPLAY "---- CADASTRO DE PESSOAS ----"
+           DISPLAY "<A> INCLUIR"
+           DISPLAY "<C> ALTERAR"
+           DISPLAY "<E> EXCLUIR"
+           DISPLAY "<L> LISTAR"
+           DISPLAY "<V> VOLTAR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT SGBD-OPCAO-SUBMENU
+
+           EVALUATE SGBD-OPCAO-SUBMENU
+               WHEN "A" WHEN "a"
+                   PERFORM 4200-INCLUIR-PESSOA
+                       THRU 4200-INCLUIR-PESSOA-EXIT
+               WHEN "C" WHEN "c"
+                   PERFORM 4300-ALTERAR-PESSOA
+                       THRU 4300-ALTERAR-PESSOA-EXIT
+               WHEN "E" WHEN "e"
+                   PERFORM 4400-EXCLUIR-PESSOA
+                       THRU 4400-EXCLUIR-PESSOA-EXIT
+               WHEN "L" WHEN "l"
+                   PERFORM 4500-LISTAR-PESSOA
+                       THRU 4500-LISTAR-PESSOA-EXIT
+               WHEN "V" WHEN "v"
+                   MOVE "S" TO SGBD-SAIR-SUBMENU
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       4100-SUBMENU-PESSOA-EXIT.
+           EXIT.
+
+       4200-INCLUIR-PESSOA.
+           DISPLAY "CODIGO DA PESSOA (6 DIGITOS).....: "
+               WITH NO ADVANCING
+           ACCEPT PES-CODIGO
+           MOVE SPACES TO PES-NOME
+           DISPLAY "NOME..............................: "
+               WITH NO ADVANCING
+           ACCEPT PES-NOME
+           DISPLAY "CPF (11 DIGITOS, SO NUMEROS)......: "
+               WITH NO ADVANCING
+           ACCEPT PES-CPF
+           DISPLAY "DATA DE NASCIMENTO (DDMMAAAA).....: "
+               WITH NO ADVANCING
+           ACCEPT PES-NASCIMENTO
+           DISPLAY "DATA DE ADMISSAO (DDMMAAAA).......: "
+               WITH NO ADVANCING
+           ACCEPT PES-ADMISSAO
+
+           PERFORM 4900-VALIDAR-CPF THRU 4900-VALIDAR-CPF-EXIT
+           IF CPF-VALIDO
+               WRITE PESSOA-REC
+                   INVALID KEY
+                       DISPLAY "PESSOA " PES-CODIGO
+                           " JA EXISTE. INCLUSAO CANCELADA."
+                   NOT INVALID KEY
+                       DISPLAY "PESSOA INCLUIDA COM SUCESSO."
+                       MOVE "PESSOA"    TO WS-AUD-TABELA-PARM
+                       MOVE PES-CODIGO  TO WS-AUD-CHAVE-PARM
+                       MOVE "INCLUSAO"  TO WS-AUD-ACAO-PARM
+                       PERFORM 8000-GRAVAR-AUDITORIA
+                           THRU 8000-GRAVAR-AUDITORIA-EXIT
+               END-WRITE
+           ELSE
+               PERFORM 4950-REGISTRAR-ERRO-PESSOA
+                   THRU 4950-REGISTRAR-ERRO-PESSOA-EXIT
+               DISPLAY "CPF INVALIDO. REGISTRO REJEITADO E GRAVADO "
+                       "NO ARQUIVO DE ERROS."
+           END-IF.
+       4200-INCLUIR-PESSOA-EXIT.
+           EXIT.
+
+       4300-ALTERAR-PESSOA.
+           DISPLAY "CODIGO DA PESSOA A ALTERAR.......: "
+               WITH NO ADVANCING
+           ACCEPT PES-CODIGO
+           READ PESSOA-FILE
+               INVALID KEY
+                   DISPLAY "PESSOA NAO ENCONTRADA."
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL........: " PES-NOME
+                   DISPLAY "NOVO NOME.........: " WITH NO ADVANCING
+                   ACCEPT PES-NOME
+                   DISPLAY "NOVO CPF..........: " WITH NO ADVANCING
+                   ACCEPT PES-CPF
+                   DISPLAY "NOVO NASCIMENTO...: " WITH NO ADVANCING
+                   ACCEPT PES-NASCIMENTO
+                   DISPLAY "NOVA ADMISSAO.....: " WITH NO ADVANCING
+                   ACCEPT PES-ADMISSAO
+                   PERFORM 4900-VALIDAR-CPF
+                       THRU 4900-VALIDAR-CPF-EXIT
+                   IF CPF-VALIDO
+                       REWRITE PESSOA-REC
+                       DISPLAY "PESSOA ALTERADA COM SUCESSO."
+                       MOVE "PESSOA"    TO WS-AUD-TABELA-PARM
+                       MOVE PES-CODIGO  TO WS-AUD-CHAVE-PARM
+                       MOVE "ALTERACAO" TO WS-AUD-ACAO-PARM
+                       PERFORM 8000-GRAVAR-AUDITORIA
+                           THRU 8000-GRAVAR-AUDITORIA-EXIT
+                   ELSE
+                       PERFORM 4950-REGISTRAR-ERRO-PESSOA
+                           THRU 4950-REGISTRAR-ERRO-PESSOA-EXIT
+                       DISPLAY "CPF INVALIDO. ALTERACAO CANCELADA."
+                   END-IF
+           END-READ.
+       4300-ALTERAR-PESSOA-EXIT.
+           EXIT.
+
+       4400-EXCLUIR-PESSOA.
+           DISPLAY "CODIGO DA PESSOA A EXCLUIR.......: "
+               WITH NO ADVANCING
+           ACCEPT PES-CODIGO
+           READ PESSOA-FILE
+               INVALID KEY
+                   DISPLAY "PESSOA NAO ENCONTRADA."
+               NOT INVALID KEY
+                   DELETE PESSOA-FILE RECORD
+                   DISPLAY "PESSOA EXCLUIDA COM SUCESSO."
+                   MOVE "PESSOA"    TO WS-AUD-TABELA-PARM
+                   MOVE PES-CODIGO  TO WS-AUD-CHAVE-PARM
+                   MOVE "EXCLUSAO"  TO WS-AUD-ACAO-PARM
+                   PERFORM 8000-GRAVAR-AUDITORIA
+                       THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-READ.
+       4400-EXCLUIR-PESSOA-EXIT.
+           EXIT.
+
+       4500-LISTAR-PESSOA.
+           DISPLAY " "
+           DISPLAY "CODIGO NOME                           CPF         "
+                   "NASCIMENTO ADMISSAO"
+           MOVE ZEROS TO PES-CODIGO
+           START PESSOA-FILE KEY IS NOT LESS THAN PES-CODIGO
+               INVALID KEY
+                   DISPLAY "NAO HA PESSOAS CADASTRADAS."
+           END-START
+           IF PES-OK
+               PERFORM 4510-LISTAR-PESSOA-LER
+                   THRU 4510-LISTAR-PESSOA-LER-EXIT
+                   UNTIL NOT PES-OK
+           END-IF.
+       4500-LISTAR-PESSOA-EXIT.
+           EXIT.
+
+       4510-LISTAR-PESSOA-LER.
+           READ PESSOA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY PES-CODIGO " " PES-NOME " " PES-CPF " "
+                       PES-NASC-DIA "/" PES-NASC-MES "/" PES-NASC-ANO
+                       " " PES-ADM-DIA "/" PES-ADM-MES "/" PES-ADM-ANO
+           END-READ.
+       4510-LISTAR-PESSOA-LER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    4900-VALIDAR-CPF
+      *    CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF (MODULO 11)
+      *    E COMPARA COM OS DIGITOS INFORMADOS EM PES-CPF. LIGA
+      *    CPF-VALIDO QUANDO OS DOIS DIGITOS CONFEREM.
+      *-----------------------------------------------------------------
+       4900-VALIDAR-CPF.
+           MOVE "N"       TO WS-CPF-VALIDO-SW
+           MOVE PES-CPF   TO WS-CPF-NUMERICO
+           MOVE ZERO      TO WS-CPF-SOMA
+           PERFORM 4910-SOMAR-DV1 THRU 4910-SOMAR-DV1-EXIT
+               VARYING WS-CPF-IND FROM 1 BY 1
+               UNTIL WS-CPF-IND > 9
+           DIVIDE WS-CPF-SOMA BY 11
+               GIVING WS-CPF-QUOC REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           PERFORM 4920-SOMAR-DV2 THRU 4920-SOMAR-DV2-EXIT
+               VARYING WS-CPF-IND FROM 1 BY 1
+               UNTIL WS-CPF-IND > 10
+           DIVIDE WS-CPF-SOMA BY 11
+               GIVING WS-CPF-QUOC REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV1 = WS-CPF-DIGITO(10)
+               AND WS-CPF-DV2 = WS-CPF-DIGITO(11)
+               SET CPF-VALIDO TO TRUE
+           END-IF.
+       4900-VALIDAR-CPF-EXIT.
+           EXIT.
+
+       4910-SOMAR-DV1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DIGITO(WS-CPF-IND) * WS-PESO(WS-CPF-IND + 1)).
+       4910-SOMAR-DV1-EXIT.
+           EXIT.
+
+       4920-SOMAR-DV2.
+           IF WS-CPF-IND = 10
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DV1 * WS-PESO(WS-CPF-IND))
+           ELSE
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIGITO(WS-CPF-IND) * WS-PESO(WS-CPF-IND))
+           END-IF.
+       4920-SOMAR-DV2-EXIT.
+           EXIT.
+
+       4950-REGISTRAR-ERRO-PESSOA.
+           MOVE PES-CODIGO TO ERRP-CODIGO
+           MOVE PES-NOME   TO ERRP-NOME
+           MOVE PES-CPF    TO ERRP-CPF
+           MOVE "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+               TO ERRP-MOTIVO
+           WRITE ERRO-PESSOA-REC.
+       4950-REGISTRAR-ERRO-PESSOA-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    5000-MANTER-CATEGORIA
+      *    SUBMENU DE MANUTENCAO DO CADASTRO DE CATEGORIAS.
+      *=================================================================
+       5000-MANTER-CATEGORIA.
+           MOVE "N" TO SGBD-SAIR-SUBMENU
+           PERFORM 5100-SUBMENU-CATEGORIA
+               THRU 5100-SUBMENU-CATEGORIA-EXIT
+               UNTIL SGBD-SAIR-SUBMENU = "S".
+       5000-MANTER-CATEGORIA-EXIT.
+           EXIT.
+
+       5100-SUBMENU-CATEGORIA.
+           DISPLAY " "
+           DISPLAY "---- CADASTRO DE CATEGORIAS ----"
+           DISPLAY "<A> INCLUIR"
+           DISPLAY "<C> ALTERAR"
+           DISPLAY "<E> EXCLUIR"
+           DISPLAY "<L> LISTAR"
+           DISPLAY "<V> VOLTAR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT SGBD-OPCAO-SUBMENU
+
+           EVALUATE SGBD-OPCAO-SUBMENU
+               WHEN "A" WHEN "a"
+                   PERFORM 5200-INCLUIR-CATEGORIA
+                       THRU 5200-INCLUIR-CATEGORIA-EXIT
+               WHEN "C" WHEN "c"
+                   PERFORM 5300-ALTERAR-CATEGORIA
+                       THRU 5300-ALTERAR-CATEGORIA-EXIT
+               WHEN "E" WHEN "e"
+                   PERFORM 5400-EXCLUIR-CATEGORIA
+                       THRU 5400-EXCLUIR-CATEGORIA-EXIT
+               WHEN "L" WHEN "l"
+                   PERFORM 5500-LISTAR-CATEGORIA
+                       THRU 5500-LISTAR-CATEGORIA-EXIT
+               WHEN "V" WHEN "v"
+                   MOVE "S" TO SGBD-SAIR-SUBMENU
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       5100-SUBMENU-CATEGORIA-EXIT.
+           EXIT.
+
+       5200-INCLUIR-CATEGORIA.
+           DISPLAY "CODIGO DA CATEGORIA (4 DIGITOS)..: "
+               WITH NO ADVANCING
+           ACCEPT CAT-CODIGO
+           MOVE SPACES TO CAT-NOME
+           DISPLAY "NOME DA CATEGORIA.................: "
+               WITH NO ADVANCING
+           ACCEPT CAT-NOME
+
+           WRITE CATEGORIA-REC
+               INVALID KEY
+                   DISPLAY "CATEGORIA " CAT-CODIGO
+                       " JA EXISTE. INCLUSAO CANCELADA."
+               NOT INVALID KEY
+                   DISPLAY "CATEGORIA INCLUIDA COM SUCESSO."
+                   MOVE "CATEGORIA" TO WS-AUD-TABELA-PARM
+                   MOVE CAT-CODIGO  TO WS-AUD-CHAVE-PARM
+                   MOVE "INCLUSAO"  TO WS-AUD-ACAO-PARM
+                   PERFORM 8000-GRAVAR-AUDITORIA
+                       THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-WRITE.
+       5200-INCLUIR-CATEGORIA-EXIT.
+           EXIT.
+
+       5300-ALTERAR-CATEGORIA.
+           DISPLAY "CODIGO DA CATEGORIA A ALTERAR.....: "
+               WITH NO ADVANCING
+           ACCEPT CAT-CODIGO
+           READ CATEGORIA-FILE
+               INVALID KEY
+                   DISPLAY "CATEGORIA NAO ENCONTRADA."
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL...: " CAT-NOME
+                   DISPLAY "NOVO NOME....: " WITH NO ADVANCING
+                   ACCEPT CAT-NOME
+                   REWRITE CATEGORIA-REC
+                   DISPLAY "CATEGORIA ALTERADA COM SUCESSO."
+                   MOVE "CATEGORIA" TO WS-AUD-TABELA-PARM
+                   MOVE CAT-CODIGO  TO WS-AUD-CHAVE-PARM
+                   MOVE "ALTERACAO" TO WS-AUD-ACAO-PARM
+                   PERFORM 8000-GRAVAR-AUDITORIA
+                       THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-READ.
+       5300-ALTERAR-CATEGORIA-EXIT.
+           EXIT.
+
+       5400-EXCLUIR-CATEGORIA.
+           DISPLAY "CODIGO DA CATEGORIA A EXCLUIR.....: "
+               WITH NO ADVANCING
+           ACCEPT CAT-CODIGO
+           READ CATEGORIA-FILE
+               INVALID KEY
+                   DISPLAY "CATEGORIA NAO ENCONTRADA."
+               NOT INVALID KEY
+                   DELETE CATEGORIA-FILE RECORD
+                   DISPLAY "CATEGORIA EXCLUIDA COM SUCESSO."
+                   MOVE "CATEGORIA" TO WS-AUD-TABELA-PARM
+                   MOVE CAT-CODIGO  TO WS-AUD-CHAVE-PARM
+                   MOVE "EXCLUSAO"  TO WS-AUD-ACAO-PARM
+                   PERFORM 8000-GRAVAR-AUDITORIA
+                       THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-READ.
+       5400-EXCLUIR-CATEGORIA-EXIT.
+           EXIT.
+
+       5500-LISTAR-CATEGORIA.
+           DISPLAY " "
+           DISPLAY "CODIGO NOME"
+           MOVE ZEROS TO CAT-CODIGO
+           START CATEGORIA-FILE KEY IS NOT LESS THAN CAT-CODIGO
+               INVALID KEY
+                   DISPLAY "NAO HA CATEGORIAS CADASTRADAS."
+           END-START
+           IF CAT-OK
+               PERFORM 5510-LISTAR-CATEGORIA-LER
+                   THRU 5510-LISTAR-CATEGORIA-LER-EXIT
+                   UNTIL NOT CAT-OK
+           END-IF.
+       5500-LISTAR-CATEGORIA-EXIT.
+           EXIT.
+
+       5510-LISTAR-CATEGORIA-LER.
+           READ CATEGORIA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY CAT-CODIGO " " CAT-NOME
+           END-READ.
+       5510-LISTAR-CATEGORIA-LER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5900-VERIFICAR-CATEGORIA
+      *    CONFERE SE PROD-CATEGORIA EXISTE NO CADASTRO DE CATEGORIAS,
+      *    POR LEITURA DIRETA PELA CHAVE CAT-CODIGO. LIGA
+      *    CATEGORIA-EXISTE QUANDO O CODIGO FOI ENCONTRADO.
+      *-----------------------------------------------------------------
+       5900-VERIFICAR-CATEGORIA.
+           MOVE "N" TO WS-CATEGORIA-EXISTE-SW
+           MOVE PROD-CATEGORIA TO CAT-CODIGO
+           READ CATEGORIA-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CATEGORIA-EXISTE TO TRUE
+           END-READ.
+       5900-VERIFICAR-CATEGORIA-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    6000-PROCESSAR-MOVIMENTO
+      *    LE O ARQUIVO MOVIMENTO.CSV (CODIGO DO PRODUTO, TIPO DE
+      *    MOVIMENTO, QUANTIDADE E DATA) E ATUALIZA A QUANTIDADE EM
+      *    ESTOQUE DO PRODUTO CORRESPONDENTE. TIPO "E" = ENTRADA
+      *    (SOMA) E TIPO "S" = SAIDA (SUBTRAI).
+      *=================================================================
+       6000-PROCESSAR-MOVIMENTO.
+           MOVE "N" TO WS-MOV-FIM-SW
+           OPEN INPUT MOVIMENTO-FILE
+           IF MOV-ARQ-NAO-EXISTE
+               DISPLAY "ARQUIVO MOVIMENTO.CSV NAO ENCONTRADO."
+           ELSE
+               PERFORM 6100-LER-MOVIMENTO THRU 6100-LER-MOVIMENTO-EXIT
+                   UNTIL MOV-FIM
+               CLOSE MOVIMENTO-FILE
+               DISPLAY "PROCESSAMENTO DE MOVIMENTO DE ESTOQUE "
+                       "CONCLUIDO."
+           END-IF.
+       6000-PROCESSAR-MOVIMENTO-EXIT.
+           EXIT.
+
+       6100-LER-MOVIMENTO.
+           READ MOVIMENTO-FILE
+               AT END
+                   SET MOV-FIM TO TRUE
+               NOT AT END
+                   PERFORM 6200-APLICAR-MOVIMENTO
+                       THRU 6200-APLICAR-MOVIMENTO-EXIT
+           END-READ.
+       6100-LER-MOVIMENTO-EXIT.
+           EXIT.
+
+       6200-APLICAR-MOVIMENTO.
+           UNSTRING MOV-LINHA DELIMITED BY ","
+               INTO WS-MOV-CODIGO-A WS-MOV-TIPO
+                    WS-MOV-QTDE-A WS-MOV-DATA
+           END-UNSTRING
+
+           MOVE "S" TO WS-CSV-LINHA-OK-SW
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-MOV-CODIGO-A TO WS-CAMPO-NUM-ENTRADA (1:6)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO WS-MOV-CODIGO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-MOV-QTDE-A TO WS-CAMPO-NUM-ENTRADA (1:7)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO WS-MOV-QTDE
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           IF NOT CSV-LINHA-OK
+               DISPLAY "LINHA DE MOVIMENTO INVALIDA: " MOV-LINHA
+           ELSE
+               PERFORM 6300-LOCALIZAR-PRODUTO-MOV
+                   THRU 6300-LOCALIZAR-PRODUTO-MOV-EXIT
+               IF NOT WS-PRODUTO-MOV-ACHOU
+                   DISPLAY "PRODUTO " WS-MOV-CODIGO
+                       " NAO ENCONTRADO. MOVIMENTO IGNORADO."
+               ELSE
+                   EVALUATE TRUE
+                       WHEN MOV-TIPO-ENTRADA
+                           ADD WS-MOV-QTDE TO PROD-QTDE
+                           REWRITE PRODUTO-REC
+                           MOVE "PRODUTO"   TO WS-AUD-TABELA-PARM
+                           MOVE PROD-CODIGO TO WS-AUD-CHAVE-PARM
+                           MOVE "MOVIMENTO" TO WS-AUD-ACAO-PARM
+                           PERFORM 8000-GRAVAR-AUDITORIA
+                               THRU 8000-GRAVAR-AUDITORIA-EXIT
+                       WHEN MOV-TIPO-SAIDA
+                           SUBTRACT WS-MOV-QTDE FROM PROD-QTDE
+                           REWRITE PRODUTO-REC
+                           MOVE "PRODUTO"   TO WS-AUD-TABELA-PARM
+                           MOVE PROD-CODIGO TO WS-AUD-CHAVE-PARM
+                           MOVE "MOVIMENTO" TO WS-AUD-ACAO-PARM
+                           PERFORM 8000-GRAVAR-AUDITORIA
+                               THRU 8000-GRAVAR-AUDITORIA-EXIT
+                       WHEN OTHER
+                           DISPLAY "TIPO DE MOVIMENTO INVALIDO: "
+                               WS-MOV-TIPO
+                   END-EVALUATE
+               END-IF
+           END-IF.
+       6200-APLICAR-MOVIMENTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    6300-LOCALIZAR-PRODUTO-MOV
+      *    PROCURA O PRODUTO DE CODIGO WS-MOV-CODIGO NO CADASTRO, POR
+      *    LEITURA DIRETA PELA CHAVE PROD-CODIGO.
+      *-----------------------------------------------------------------
+       6300-LOCALIZAR-PRODUTO-MOV.
+           MOVE "N" TO WS-PRODUTO-MOV-ACHOU-SW
+           MOVE WS-MOV-CODIGO TO PROD-CODIGO
+           READ PRODUTO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-PRODUTO-MOV-ACHOU TO TRUE
+           END-READ.
+       6300-LOCALIZAR-PRODUTO-MOV-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    7000-IMPORTAR-CSV
+      *    SUBMENU DE IMPORTACAO DE CSV PARA OS CADASTROS.
+      *=================================================================
+       7000-IMPORTAR-CSV.
+           MOVE "N" TO SGBD-SAIR-SUBMENU
+           PERFORM 7010-SUBMENU-IMPORTAR THRU 7010-SUBMENU-IMPORTAR-EXIT
+               UNTIL SGBD-SAIR-SUBMENU = "S".
+       7000-IMPORTAR-CSV-EXIT.
+           EXIT.
+
+       7010-SUBMENU-IMPORTAR.
+           DISPLAY " "
+           DISPLAY "---- IMPORTAR CSV ----"
+           DISPLAY "<1> PRODUTO  (ARQUIVO PRODUTO.CSV)"
+           DISPLAY "<2> PESSOA   (ARQUIVO PESSOA.CSV)"
+           DISPLAY "<3> CATEGORIA (ARQUIVO CATEGORIA.CSV)"
+           DISPLAY "<0> VOLTAR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT SGBD-OPCAO-SUBMENU
+
+           EVALUATE SGBD-OPCAO-SUBMENU
+               WHEN "1"
+                   PERFORM 7100-IMPORTAR-PRODUTO
+                       THRU 7100-IMPORTAR-PRODUTO-EXIT
+               WHEN "2"
+                   PERFORM 7200-IMPORTAR-PESSOA
+                       THRU 7200-IMPORTAR-PESSOA-EXIT
+               WHEN "3"
+                   PERFORM 7300-IMPORTAR-CATEGORIA
+                       THRU 7300-IMPORTAR-CATEGORIA-EXIT
+               WHEN "0"
+                   MOVE "S" TO SGBD-SAIR-SUBMENU
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       7010-SUBMENU-IMPORTAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7100-IMPORTAR-PRODUTO
+      *    CARGA EM LOTE DO CADASTRO DE PRODUTOS A PARTIR DE
+      *    PRODUTO.CSV (CODIGO,DESCRICAO,CATEGORIA,PRECO,QTDE), COM
+      *    CHECKPOINT/RESTART: RETOMA DEPOIS DO ULTIMO REGISTRO
+      *    GRAVADO NA CARGA ANTERIOR, SE HOUVER.
+      *-----------------------------------------------------------------
+       7100-IMPORTAR-PRODUTO.
+           MOVE "N" TO WS-CSV-FIM-SW
+           MOVE ZEROS TO WS-CSV-CONTADOR WS-CSV-TOTAL-OK
+                         WS-CSV-TOTAL-REJ
+           MOVE "PROD" TO WS-CKPT-CARGA-PARM
+           PERFORM 7900-LER-CHECKPOINT THRU 7900-LER-CHECKPOINT-EXIT
+           MOVE WS-CKPT-ULTIMO-REG-PARM TO WS-CSV-ULTIMA-LINHA-OK
+           IF WS-CKPT-ULTIMO-REG-PARM > ZEROS
+               DISPLAY "RETOMANDO CARGA APOS O REGISTRO "
+                   WS-CKPT-ULTIMO-REG-PARM " (CHECKPOINT ANTERIOR)."
+           END-IF
+
+           MOVE "PRODUTO.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN INPUT ARQUIVO-CSV
+           IF CSV-ARQ-NAO-EXISTE
+               DISPLAY "ARQUIVO PRODUTO.CSV NAO ENCONTRADO."
+           ELSE
+               PERFORM 7110-IMPORTAR-PRODUTO-LER
+                   THRU 7110-IMPORTAR-PRODUTO-LER-EXIT
+                   UNTIL CSV-FIM
+               CLOSE ARQUIVO-CSV
+               PERFORM 7920-LIMPAR-CHECKPOINT
+                   THRU 7920-LIMPAR-CHECKPOINT-EXIT
+               DISPLAY "IMPORTACAO DE PRODUTO CONCLUIDA. INCLUIDOS: "
+                   WS-CSV-TOTAL-OK " REJEITADOS: " WS-CSV-TOTAL-REJ
+               MOVE "PRODUTO"      TO WS-AUD-TABELA-PARM
+               MOVE WS-CSV-TOTAL-OK TO WS-AUD-CHAVE-PARM
+               MOVE "IMPORTLOTE"   TO WS-AUD-ACAO-PARM
+               PERFORM 8000-GRAVAR-AUDITORIA
+                   THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-IF.
+       7100-IMPORTAR-PRODUTO-EXIT.
+           EXIT.
+
+       7110-IMPORTAR-PRODUTO-LER.
+           READ ARQUIVO-CSV
+               AT END
+                   SET CSV-FIM TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CSV-CONTADOR
+                   IF WS-CSV-CONTADOR > WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7120-PROCESSAR-LINHA-PRODUTO
+                           THRU 7120-PROCESSAR-LINHA-PRODUTO-EXIT
+                   END-IF
+                   DIVIDE WS-CSV-CONTADOR BY WS-CKPT-INTERVALO
+                       GIVING WS-CSV-QUOC REMAINDER WS-CSV-RESTO
+                   IF WS-CSV-RESTO = ZEROS
+                       MOVE WS-CSV-ULTIMA-LINHA-OK
+                           TO WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7910-GRAVAR-CHECKPOINT
+                           THRU 7910-GRAVAR-CHECKPOINT-EXIT
+                   END-IF
+           END-READ.
+       7110-IMPORTAR-PRODUTO-LER-EXIT.
+           EXIT.
+
+       7120-PROCESSAR-LINHA-PRODUTO.
+           UNSTRING CSV-LINHA DELIMITED BY ","
+               INTO WS-CSV-PROD-CODIGO WS-CSV-PROD-DESCR
+                    WS-CSV-PROD-CATEG WS-CSV-PROD-PRECO
+                    WS-CSV-PROD-QTDE
+           END-UNSTRING
+
+           MOVE "S" TO WS-CSV-LINHA-OK-SW
+           MOVE WS-CSV-PROD-DESCR TO PROD-DESCRICAO
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PROD-CODIGO TO WS-CAMPO-NUM-ENTRADA (1:6)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO PROD-CODIGO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PROD-CATEG TO WS-CAMPO-NUM-ENTRADA (1:4)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO PROD-CATEGORIA
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE WS-CSV-PROD-PRECO TO WS-PRECO-ENTRADA
+           PERFORM 8200-CONVERTER-PRECO
+               THRU 8200-CONVERTER-PRECO-EXIT
+           IF PRECO-VALIDO
+               MOVE WS-PRECO-SAIDA TO PROD-PRECO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           PERFORM 7125-VALIDAR-QTDE-PRODUTO
+               THRU 7125-VALIDAR-QTDE-PRODUTO-EXIT
+           IF NOT CAMPO-NUM-VALIDO
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           IF NOT CSV-LINHA-OK
+               DISPLAY "LINHA " WS-CSV-CONTADOR
+                   " REJEITADA (CAMPO NAO NUMERICO): " CSV-LINHA
+               ADD 1 TO WS-CSV-TOTAL-REJ
+           ELSE
+               PERFORM 5900-VERIFICAR-CATEGORIA
+                   THRU 5900-VERIFICAR-CATEGORIA-EXIT
+               IF NOT CATEGORIA-EXISTE
+                   DISPLAY "LINHA " WS-CSV-CONTADOR
+                       " REJEITADA (CATEGORIA INEXISTENTE): "
+                       CSV-LINHA
+                   ADD 1 TO WS-CSV-TOTAL-REJ
+               ELSE
+                   WRITE PRODUTO-REC
+                       INVALID KEY
+                           DISPLAY "LINHA " WS-CSV-CONTADOR
+                               " REJEITADA (CODIGO DUPLICADO): "
+                               CSV-LINHA
+                           ADD 1 TO WS-CSV-TOTAL-REJ
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CSV-TOTAL-OK
+                           MOVE WS-CSV-CONTADOR
+                               TO WS-CSV-ULTIMA-LINHA-OK
+                   END-WRITE
+               END-IF
+           END-IF.
+       7120-PROCESSAR-LINHA-PRODUTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7125-VALIDAR-QTDE-PRODUTO
+      *    VALIDA E CONVERTE WS-CSV-PROD-QTDE PARA PROD-QTDE. ACEITA UM
+      *    SINAL OPCIONAL ("+" OU "-") NA FRENTE DOS DIGITOS, COMO O
+      *    GRAVADO POR 7610-EXPORTAR-PRODUTO-LER PARA UM ESTOQUE
+      *    NEGATIVO; SEM SINAL, O VALOR E TRATADO COMO POSITIVO. O
+      *    RESULTADO DA VALIDACAO FICA EM CAMPO-NUM-VALIDO, COMO EM
+      *    8100-VALIDAR-CAMPO-NUMERICO. UM VALOR SEM SINAL DE ATE 8
+      *    DIGITOS QUE NAO CAIBA EM PROD-QTDE (PIC S9(07), 7 DIGITOS)
+      *    E REJEITADO EM VEZ DE GRAVADO TRUNCADO.
+      *-----------------------------------------------------------------
+       7125-VALIDAR-QTDE-PRODUTO.
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           IF WS-CSV-PROD-QTDE (1:1) = "+"
+               OR WS-CSV-PROD-QTDE (1:1) = "-"
+               MOVE WS-CSV-PROD-QTDE (2:7) TO WS-CAMPO-NUM-ENTRADA (1:7)
+               PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+                   THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+               IF CAMPO-NUM-VALIDO
+                   MOVE WS-CAMPO-NUM-SAIDA TO PROD-QTDE
+                   IF WS-CSV-PROD-QTDE (1:1) = "-"
+                       COMPUTE PROD-QTDE = PROD-QTDE * -1
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-CSV-PROD-QTDE TO WS-CAMPO-NUM-ENTRADA (1:8)
+               PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+                   THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+               IF CAMPO-NUM-VALIDO
+                   IF WS-CAMPO-NUM-SAIDA > 9999999
+                       MOVE "N" TO WS-CAMPO-NUM-VALIDO-SW
+                   ELSE
+                       MOVE WS-CAMPO-NUM-SAIDA TO PROD-QTDE
+                   END-IF
+               END-IF
+           END-IF.
+       7125-VALIDAR-QTDE-PRODUTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7200-IMPORTAR-PESSOA
+      *    CARGA EM LOTE DO CADASTRO DE PESSOAS A PARTIR DE
+      *    PESSOA.CSV (CODIGO,NOME,CPF,NASCIMENTO,ADMISSAO). CPFS QUE
+      *    NAO PASSAM NO DIGITO VERIFICADOR VAO PARA O ARQUIVO DE
+      *    ERROS, COM CHECKPOINT/RESTART COMO EM 7100-IMPORTAR-PRODUTO.
+      *-----------------------------------------------------------------
+       7200-IMPORTAR-PESSOA.
+           MOVE "N" TO WS-CSV-FIM-SW
+           MOVE ZEROS TO WS-CSV-CONTADOR WS-CSV-TOTAL-OK
+                         WS-CSV-TOTAL-REJ
+           MOVE "PESS" TO WS-CKPT-CARGA-PARM
+           PERFORM 7900-LER-CHECKPOINT THRU 7900-LER-CHECKPOINT-EXIT
+           MOVE WS-CKPT-ULTIMO-REG-PARM TO WS-CSV-ULTIMA-LINHA-OK
+           IF WS-CKPT-ULTIMO-REG-PARM > ZEROS
+               DISPLAY "RETOMANDO CARGA APOS O REGISTRO "
+                   WS-CKPT-ULTIMO-REG-PARM " (CHECKPOINT ANTERIOR)."
+           END-IF
+
+           MOVE "PESSOA.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN INPUT ARQUIVO-CSV
+           IF CSV-ARQ-NAO-EXISTE
+               DISPLAY "ARQUIVO PESSOA.CSV NAO ENCONTRADO."
+           ELSE
+               PERFORM 7210-IMPORTAR-PESSOA-LER
+                   THRU 7210-IMPORTAR-PESSOA-LER-EXIT
+                   UNTIL CSV-FIM
+               CLOSE ARQUIVO-CSV
+               PERFORM 7920-LIMPAR-CHECKPOINT
+                   THRU 7920-LIMPAR-CHECKPOINT-EXIT
+               DISPLAY "IMPORTACAO DE PESSOA CONCLUIDA. INCLUIDAS: "
+                   WS-CSV-TOTAL-OK " REJEITADAS: " WS-CSV-TOTAL-REJ
+               MOVE "PESSOA"       TO WS-AUD-TABELA-PARM
+               MOVE WS-CSV-TOTAL-OK TO WS-AUD-CHAVE-PARM
+               MOVE "IMPORTLOTE"   TO WS-AUD-ACAO-PARM
+               PERFORM 8000-GRAVAR-AUDITORIA
+                   THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-IF.
+       7200-IMPORTAR-PESSOA-EXIT.
+           EXIT.
+
+       7210-IMPORTAR-PESSOA-LER.
+           READ ARQUIVO-CSV
+               AT END
+                   SET CSV-FIM TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CSV-CONTADOR
+                   IF WS-CSV-CONTADOR > WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7220-PROCESSAR-LINHA-PESSOA
+                           THRU 7220-PROCESSAR-LINHA-PESSOA-EXIT
+                   END-IF
+                   DIVIDE WS-CSV-CONTADOR BY WS-CKPT-INTERVALO
+                       GIVING WS-CSV-QUOC REMAINDER WS-CSV-RESTO
+                   IF WS-CSV-RESTO = ZEROS
+                       MOVE WS-CSV-ULTIMA-LINHA-OK
+                           TO WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7910-GRAVAR-CHECKPOINT
+                           THRU 7910-GRAVAR-CHECKPOINT-EXIT
+                   END-IF
+           END-READ.
+       7210-IMPORTAR-PESSOA-LER-EXIT.
+           EXIT.
+
+       7220-PROCESSAR-LINHA-PESSOA.
+           UNSTRING CSV-LINHA DELIMITED BY ","
+               INTO WS-CSV-PES-CODIGO WS-CSV-PES-NOME
+                    WS-CSV-PES-CPF WS-CSV-PES-NASC WS-CSV-PES-ADM
+           END-UNSTRING
+
+           MOVE "S" TO WS-CSV-LINHA-OK-SW
+           MOVE WS-CSV-PES-NOME TO PES-NOME
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PES-CODIGO TO WS-CAMPO-NUM-ENTRADA (1:6)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO PES-CODIGO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PES-CPF TO WS-CAMPO-NUM-ENTRADA (1:11)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA TO PES-CPF
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PES-NASC TO WS-CAMPO-NUM-ENTRADA (1:8)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA (4:8) TO PES-NASCIMENTO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-PES-ADM TO WS-CAMPO-NUM-ENTRADA (1:8)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+           IF CAMPO-NUM-VALIDO
+               MOVE WS-CAMPO-NUM-SAIDA (4:8) TO PES-ADMISSAO
+           ELSE
+               MOVE "N" TO WS-CSV-LINHA-OK-SW
+           END-IF
+
+           IF NOT CSV-LINHA-OK
+               DISPLAY "LINHA " WS-CSV-CONTADOR
+                   " REJEITADA (CAMPO NAO NUMERICO): " CSV-LINHA
+               ADD 1 TO WS-CSV-TOTAL-REJ
+           ELSE
+               PERFORM 4900-VALIDAR-CPF THRU 4900-VALIDAR-CPF-EXIT
+               IF NOT CPF-VALIDO
+                   PERFORM 4950-REGISTRAR-ERRO-PESSOA
+                       THRU 4950-REGISTRAR-ERRO-PESSOA-EXIT
+                   DISPLAY "LINHA " WS-CSV-CONTADOR
+                       " REJEITADA (CPF INVALIDO): " CSV-LINHA
+                   ADD 1 TO WS-CSV-TOTAL-REJ
+               ELSE
+                   WRITE PESSOA-REC
+                       INVALID KEY
+                           DISPLAY "LINHA " WS-CSV-CONTADOR
+                               " REJEITADA (CODIGO DUPLICADO): "
+                               CSV-LINHA
+                           ADD 1 TO WS-CSV-TOTAL-REJ
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CSV-TOTAL-OK
+                           MOVE WS-CSV-CONTADOR
+                               TO WS-CSV-ULTIMA-LINHA-OK
+                   END-WRITE
+               END-IF
+           END-IF.
+       7220-PROCESSAR-LINHA-PESSOA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7300-IMPORTAR-CATEGORIA
+      *    CARGA EM LOTE DO CADASTRO DE CATEGORIAS A PARTIR DE
+      *    CATEGORIA.CSV (CODIGO,NOME), COM CHECKPOINT/RESTART.
+      *-----------------------------------------------------------------
+       7300-IMPORTAR-CATEGORIA.
+           MOVE "N" TO WS-CSV-FIM-SW
+           MOVE ZEROS TO WS-CSV-CONTADOR WS-CSV-TOTAL-OK
+                         WS-CSV-TOTAL-REJ
+           MOVE "CATG" TO WS-CKPT-CARGA-PARM
+           PERFORM 7900-LER-CHECKPOINT THRU 7900-LER-CHECKPOINT-EXIT
+           MOVE WS-CKPT-ULTIMO-REG-PARM TO WS-CSV-ULTIMA-LINHA-OK
+           IF WS-CKPT-ULTIMO-REG-PARM > ZEROS
+               DISPLAY "RETOMANDO CARGA APOS O REGISTRO "
+                   WS-CKPT-ULTIMO-REG-PARM " (CHECKPOINT ANTERIOR)."
+           END-IF
+
+           MOVE "CATEGORIA.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN INPUT ARQUIVO-CSV
+           IF CSV-ARQ-NAO-EXISTE
+               DISPLAY "ARQUIVO CATEGORIA.CSV NAO ENCONTRADO."
+           ELSE
+               PERFORM 7310-IMPORTAR-CATEGORIA-LER
+                   THRU 7310-IMPORTAR-CATEGORIA-LER-EXIT
+                   UNTIL CSV-FIM
+               CLOSE ARQUIVO-CSV
+               PERFORM 7920-LIMPAR-CHECKPOINT
+                   THRU 7920-LIMPAR-CHECKPOINT-EXIT
+               DISPLAY "IMPORTACAO DE CATEGORIA CONCLUIDA. INCLUIDAS: "
+                   WS-CSV-TOTAL-OK " REJEITADAS: " WS-CSV-TOTAL-REJ
+               MOVE "CATEGORIA"    TO WS-AUD-TABELA-PARM
+               MOVE WS-CSV-TOTAL-OK TO WS-AUD-CHAVE-PARM
+               MOVE "IMPORTLOTE"   TO WS-AUD-ACAO-PARM
+               PERFORM 8000-GRAVAR-AUDITORIA
+                   THRU 8000-GRAVAR-AUDITORIA-EXIT
+           END-IF.
+       7300-IMPORTAR-CATEGORIA-EXIT.
+           EXIT.
+
+       7310-IMPORTAR-CATEGORIA-LER.
+           READ ARQUIVO-CSV
+               AT END
+                   SET CSV-FIM TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CSV-CONTADOR
+                   IF WS-CSV-CONTADOR > WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7320-PROCESSAR-LINHA-CATEGORIA
+                           THRU 7320-PROCESSAR-LINHA-CATEGORIA-EXIT
+                   END-IF
+                   DIVIDE WS-CSV-CONTADOR BY WS-CKPT-INTERVALO
+                       GIVING WS-CSV-QUOC REMAINDER WS-CSV-RESTO
+                   IF WS-CSV-RESTO = ZEROS
+                       MOVE WS-CSV-ULTIMA-LINHA-OK
+                           TO WS-CKPT-ULTIMO-REG-PARM
+                       PERFORM 7910-GRAVAR-CHECKPOINT
+                           THRU 7910-GRAVAR-CHECKPOINT-EXIT
+                   END-IF
+           END-READ.
+       7310-IMPORTAR-CATEGORIA-LER-EXIT.
+           EXIT.
+
+       7320-PROCESSAR-LINHA-CATEGORIA.
+           UNSTRING CSV-LINHA DELIMITED BY ","
+               INTO WS-CSV-CAT-CODIGO WS-CSV-CAT-NOME
+           END-UNSTRING
+
+           MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+           MOVE WS-CSV-CAT-CODIGO TO WS-CAMPO-NUM-ENTRADA (1:4)
+           PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+               THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+
+           IF NOT CAMPO-NUM-VALIDO
+               DISPLAY "LINHA " WS-CSV-CONTADOR
+                   " REJEITADA (CAMPO NAO NUMERICO): " CSV-LINHA
+               ADD 1 TO WS-CSV-TOTAL-REJ
+           ELSE
+               MOVE WS-CAMPO-NUM-SAIDA TO CAT-CODIGO
+               MOVE WS-CSV-CAT-NOME    TO CAT-NOME
+               WRITE CATEGORIA-REC
+                   INVALID KEY
+                       DISPLAY "LINHA " WS-CSV-CONTADOR
+                           " REJEITADA (CODIGO DUPLICADO): "
+                           CSV-LINHA
+                       ADD 1 TO WS-CSV-TOTAL-REJ
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CSV-TOTAL-OK
+                       MOVE WS-CSV-CONTADOR TO WS-CSV-ULTIMA-LINHA-OK
+               END-WRITE
+           END-IF.
+       7320-PROCESSAR-LINHA-CATEGORIA-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    7500-EXPORTAR-CSV
+      *    SUBMENU DE EXPORTACAO DOS CADASTROS PARA CSV.
+      *=================================================================
+       7500-EXPORTAR-CSV.
+           MOVE "N" TO SGBD-SAIR-SUBMENU
+           PERFORM 7510-SUBMENU-EXPORTAR
+               THRU 7510-SUBMENU-EXPORTAR-EXIT
+               UNTIL SGBD-SAIR-SUBMENU = "S".
+       7500-EXPORTAR-CSV-EXIT.
+           EXIT.
+
+       7510-SUBMENU-EXPORTAR.
+           DISPLAY " "
+           DISPLAY "---- EXPORTAR CSV ----"
+           DISPLAY "<1> PRODUTO  (GRAVA PRODUTOE.CSV)"
+           DISPLAY "<2> PESSOA   (GRAVA PESSOAE.CSV)"
+           DISPLAY "<3> CATEGORIA (GRAVA CATEGORE.CSV)"
+           DISPLAY "<0> VOLTAR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT SGBD-OPCAO-SUBMENU
+
+           EVALUATE SGBD-OPCAO-SUBMENU
+               WHEN "1"
+                   PERFORM 7600-EXPORTAR-PRODUTO
+                       THRU 7600-EXPORTAR-PRODUTO-EXIT
+               WHEN "2"
+                   PERFORM 7700-EXPORTAR-PESSOA
+                       THRU 7700-EXPORTAR-PESSOA-EXIT
+               WHEN "3"
+                   PERFORM 7800-EXPORTAR-CATEGORIA
+                       THRU 7800-EXPORTAR-CATEGORIA-EXIT
+               WHEN "0"
+                   MOVE "S" TO SGBD-SAIR-SUBMENU
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       7510-SUBMENU-EXPORTAR-EXIT.
+           EXIT.
+
+       7600-EXPORTAR-PRODUTO.
+           MOVE ZEROS TO WS-CSV-TOTAL-OK
+           MOVE "PRODUTOE.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN OUTPUT ARQUIVO-CSV
+           MOVE ZEROS TO PROD-CODIGO
+           START PRODUTO-FILE KEY IS NOT LESS THAN PROD-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF PROD-OK
+               PERFORM 7610-EXPORTAR-PRODUTO-LER
+                   THRU 7610-EXPORTAR-PRODUTO-LER-EXIT
+                   UNTIL NOT PROD-OK
+           END-IF
+           CLOSE ARQUIVO-CSV
+           DISPLAY "EXPORTACAO DE PRODUTO CONCLUIDA. REGISTROS: "
+               WS-CSV-TOTAL-OK.
+       7600-EXPORTAR-PRODUTO-EXIT.
+           EXIT.
+
+       7610-EXPORTAR-PRODUTO-LER.
+           READ PRODUTO-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PROD-QTDE TO WS-CSV-PROD-QTDE-ASSIN
+                   MOVE PROD-PRECO TO WS-CSV-PROD-PRECO-EDIT
+                   STRING PROD-CODIGO           DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          PROD-DESCRICAO         DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          PROD-CATEGORIA         DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          WS-CSV-PROD-PRECO-EDIT DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          WS-CSV-PROD-QTDE-ASSIN DELIMITED BY SIZE
+                       INTO CSV-LINHA
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-CSV-TOTAL-OK
+           END-READ.
+       7610-EXPORTAR-PRODUTO-LER-EXIT.
+           EXIT.
+
+       7700-EXPORTAR-PESSOA.
+           MOVE ZEROS TO WS-CSV-TOTAL-OK
+           MOVE "PESSOAE.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN OUTPUT ARQUIVO-CSV
+           MOVE ZEROS TO PES-CODIGO
+           START PESSOA-FILE KEY IS NOT LESS THAN PES-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF PES-OK
+               PERFORM 7710-EXPORTAR-PESSOA-LER
+                   THRU 7710-EXPORTAR-PESSOA-LER-EXIT
+                   UNTIL NOT PES-OK
+           END-IF
+           CLOSE ARQUIVO-CSV
+           DISPLAY "EXPORTACAO DE PESSOA CONCLUIDA. REGISTROS: "
+               WS-CSV-TOTAL-OK.
+       7700-EXPORTAR-PESSOA-EXIT.
+           EXIT.
+
+       7710-EXPORTAR-PESSOA-LER.
+           READ PESSOA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   STRING PES-CODIGO      DELIMITED BY SIZE
+                          ","               DELIMITED BY SIZE
+                          PES-NOME          DELIMITED BY SIZE
+                          ","               DELIMITED BY SIZE
+                          PES-CPF           DELIMITED BY SIZE
+                          ","               DELIMITED BY SIZE
+                          PES-NASCIMENTO    DELIMITED BY SIZE
+                          ","               DELIMITED BY SIZE
+                          PES-ADMISSAO      DELIMITED BY SIZE
+                       INTO CSV-LINHA
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-CSV-TOTAL-OK
+           END-READ.
+       7710-EXPORTAR-PESSOA-LER-EXIT.
+           EXIT.
+
+       7800-EXPORTAR-CATEGORIA.
+           MOVE ZEROS TO WS-CSV-TOTAL-OK
+           MOVE "CATEGORE.CSV" TO WS-NOME-ARQUIVO-CSV
+           OPEN OUTPUT ARQUIVO-CSV
+           MOVE ZEROS TO CAT-CODIGO
+           START CATEGORIA-FILE KEY IS NOT LESS THAN CAT-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF CAT-OK
+               PERFORM 7810-EXPORTAR-CATEGORIA-LER
+                   THRU 7810-EXPORTAR-CATEGORIA-LER-EXIT
+                   UNTIL NOT CAT-OK
+           END-IF
+           CLOSE ARQUIVO-CSV
+           DISPLAY "EXPORTACAO DE CATEGORIA CONCLUIDA. REGISTROS: "
+               WS-CSV-TOTAL-OK.
+       7800-EXPORTAR-CATEGORIA-EXIT.
+           EXIT.
+
+       7810-EXPORTAR-CATEGORIA-LER.
+           READ CATEGORIA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   STRING CAT-CODIGO DELIMITED BY SIZE
+                          ","        DELIMITED BY SIZE
+                          CAT-NOME   DELIMITED BY SIZE
+                       INTO CSV-LINHA
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-CSV-TOTAL-OK
+           END-READ.
+       7810-EXPORTAR-CATEGORIA-LER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    8000-GRAVAR-AUDITORIA
+      *    GRAVA UMA LINHA NA TRILHA DE AUDITORIA. O CHAMADOR DEVE
+      *    PREENCHER WS-AUD-TABELA-PARM, WS-AUD-CHAVE-PARM E
+      *    WS-AUD-ACAO-PARM ANTES DE CHAMAR ESTA ROTINA.
+      *-----------------------------------------------------------------
+       8000-GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-HR           DELIMITED BY SIZE
+                  WS-MN           DELIMITED BY SIZE
+                  WS-SG           DELIMITED BY SIZE
+               INTO AUD-DATA-HORA
+           MOVE WS-USUARIO         TO AUD-USUARIO
+           MOVE WS-AUD-TABELA-PARM TO AUD-TABELA
+           MOVE WS-AUD-CHAVE-PARM  TO AUD-CHAVE
+           MOVE WS-AUD-ACAO-PARM   TO AUD-ACAO
+           WRITE AUDITORIA-REC.
+       8000-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    8100-VALIDAR-CAMPO-NUMERICO
+      *    RECEBE EM WS-CAMPO-NUM-ENTRADA UM TOKEN EXTRAIDO POR
+      *    UNSTRING, JA COM EVENTUAIS BRANCOS DE PREENCHIMENTO A
+      *    DIREITA, E DEVOLVE WS-CAMPO-NUM-VALIDO-SW = "S" E O VALOR
+      *    JUSTIFICADO A DIREITA COM ZEROS A ESQUERDA EM
+      *    WS-CAMPO-NUM-SAIDA QUANDO A PARTE SIGNIFICATIVA DO TOKEN
+      *    (SEM OS BRANCOS A DIREITA) FOR TODA NUMERICA; "N" CASO O
+      *    TOKEN ESTEJA EM BRANCO OU CONTENHA ALGUM CARACTER NAO
+      *    NUMERICO.
+      *-----------------------------------------------------------------
+       8100-VALIDAR-CAMPO-NUMERICO.
+           MOVE "N" TO WS-CAMPO-NUM-VALIDO-SW
+           MOVE "N" TO WS-CAMPO-NUM-ACHOU-SW
+           MOVE ZEROS TO WS-CAMPO-NUM-SAIDA
+           SET WS-CAMPO-NUM-POS TO 11
+           PERFORM 8110-ACHAR-FIM-CAMPO-NUMERICO
+               THRU 8110-ACHAR-FIM-CAMPO-NUMERICO-EXIT
+               UNTIL WS-CAMPO-NUM-POS = ZEROS OR CAMPO-NUM-ACHOU
+
+           IF CAMPO-NUM-ACHOU
+               IF WS-CAMPO-NUM-ENTRADA (1:WS-CAMPO-NUM-POS) IS NUMERIC
+                   MOVE "S" TO WS-CAMPO-NUM-VALIDO-SW
+                   MOVE WS-CAMPO-NUM-ENTRADA (1:WS-CAMPO-NUM-POS)
+                       TO WS-CAMPO-NUM-SAIDA
+               END-IF
+           END-IF.
+       8100-VALIDAR-CAMPO-NUMERICO-EXIT.
+           EXIT.
+
+       8110-ACHAR-FIM-CAMPO-NUMERICO.
+           IF WS-CAMPO-NUM-ENTRADA (WS-CAMPO-NUM-POS:1) NOT = SPACE
+               SET CAMPO-NUM-ACHOU TO TRUE
+           ELSE
+               SET WS-CAMPO-NUM-POS DOWN BY 1
+           END-IF.
+       8110-ACHAR-FIM-CAMPO-NUMERICO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    8200-CONVERTER-PRECO
+      *    RECEBE EM WS-PRECO-ENTRADA UM TOKEN DE PRECO EXTRAIDO POR
+      *    UNSTRING E DEVOLVE WS-PRECO-VALIDO-SW = "S" E O VALOR EM
+      *    WS-PRECO-SAIDA (PIC 9(07)V99) QUANDO O TOKEN FOR VALIDO;
+      *    "N" CASO CONTRARIO. ACEITA UM SEPARADOR DECIMAL "," OU "."
+      *    SEGUIDO DE EXATAMENTE DOIS DIGITOS DE CENTAVOS; UM TOKEN SEM
+      *    SEPARADOR E TRATADO COMO UM PRECO INTEIRO, VALIDADO PELA
+      *    MESMA REGRA DE 8100-VALIDAR-CAMPO-NUMERICO.
+      *-----------------------------------------------------------------
+       8200-CONVERTER-PRECO.
+           MOVE "N" TO WS-PRECO-VALIDO-SW
+           MOVE "N" TO WS-PRECO-ACHOU-SEP-SW
+           MOVE ZEROS TO WS-PRECO-SAIDA
+           SET WS-PRECO-POS TO 1
+           PERFORM 8210-LOCALIZAR-SEPARADOR-PRECO
+               THRU 8210-LOCALIZAR-SEPARADOR-PRECO-EXIT
+               UNTIL WS-PRECO-POS > 10 OR PRECO-ACHOU-SEP
+
+           IF PRECO-ACHOU-SEP
+               IF WS-PRECO-POS = 1 OR WS-PRECO-POS > 8
+                   CONTINUE
+               ELSE
+                   IF WS-PRECO-ENTRADA (1:WS-PRECO-POS - 1) IS NUMERIC
+                      AND WS-PRECO-ENTRADA (WS-PRECO-POS + 1:2)
+                          IS NUMERIC
+                       MOVE WS-PRECO-ENTRADA (1:WS-PRECO-POS - 1)
+                           TO WS-PRECO-INT-NUM
+                       MOVE WS-PRECO-ENTRADA (WS-PRECO-POS + 1:2)
+                           TO WS-PRECO-FRAC-NUM
+                       MOVE "S" TO WS-PRECO-VALIDO-SW
+                       COMPUTE WS-PRECO-SAIDA =
+                           WS-PRECO-INT-NUM +
+                           (WS-PRECO-FRAC-NUM / 100)
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-CAMPO-NUM-ENTRADA
+               MOVE WS-PRECO-ENTRADA TO WS-CAMPO-NUM-ENTRADA (1:10)
+               PERFORM 8100-VALIDAR-CAMPO-NUMERICO
+                   THRU 8100-VALIDAR-CAMPO-NUMERICO-EXIT
+               IF CAMPO-NUM-VALIDO
+                   MOVE "S" TO WS-PRECO-VALIDO-SW
+                   MOVE WS-CAMPO-NUM-SAIDA TO WS-PRECO-SAIDA
+               END-IF
+           END-IF.
+       8200-CONVERTER-PRECO-EXIT.
+           EXIT.
+
+       8210-LOCALIZAR-SEPARADOR-PRECO.
+           IF WS-PRECO-ENTRADA (WS-PRECO-POS:1) = ","
+              OR WS-PRECO-ENTRADA (WS-PRECO-POS:1) = "."
+               SET PRECO-ACHOU-SEP TO TRUE
+           ELSE
+               SET WS-PRECO-POS UP BY 1
+           END-IF.
+       8210-LOCALIZAR-SEPARADOR-PRECO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7900-LER-CHECKPOINT
+      *    DEVOLVE EM WS-CKPT-ULTIMO-REG-PARM O NUMERO DO ULTIMO
+      *    REGISTRO DE CSV JA GRAVADO COM SUCESSO PARA A CARGA
+      *    IDENTIFICADA EM WS-CKPT-CARGA-PARM ("PROD", "PESS" OU
+      *    "CATG"). DEVOLVE ZERO QUANDO NAO HA CHECKPOINT ANTERIOR,
+      *    OU SEJA, A CARGA DEVE COMECAR DO PRIMEIRO REGISTRO.
+      *-----------------------------------------------------------------
+       7900-LER-CHECKPOINT.
+           MOVE WS-CKPT-CARGA-PARM TO CKPT-CARGA
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-CKPT-ULTIMO-REG-PARM
+               NOT INVALID KEY
+                   MOVE CKPT-ULTIMO-REG TO WS-CKPT-ULTIMO-REG-PARM
+           END-READ.
+       7900-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7910-GRAVAR-CHECKPOINT
+      *    GRAVA/ATUALIZA O CHECKPOINT DA CARGA WS-CKPT-CARGA-PARM COM
+      *    O NUMERO DE REGISTRO WS-CKPT-ULTIMO-REG-PARM. CHAMADA A
+      *    CADA WS-CKPT-INTERVALO REGISTROS PROCESSADOS PELA CARGA EM
+      *    LOTE, E AO FINAL DA CARGA COM O TOTAL, PARA QUE UMA CARGA
+      *    INTERROMPIDA POSSA SER RETOMADA DO ULTIMO PONTO GRAVADO.
+      *-----------------------------------------------------------------
+       7910-GRAVAR-CHECKPOINT.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-CKPT-CARGA-PARM      TO CKPT-CARGA
+           MOVE WS-CKPT-ULTIMO-REG-PARM TO CKPT-ULTIMO-REG
+           STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-HR           DELIMITED BY SIZE
+                  WS-MN           DELIMITED BY SIZE
+                  WS-SG           DELIMITED BY SIZE
+               INTO CKPT-DATA-HORA
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   WRITE CHECKPOINT-REC
+           END-REWRITE.
+       7910-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    7920-LIMPAR-CHECKPOINT
+      *    REMOVE O CHECKPOINT DA CARGA WS-CKPT-CARGA-PARM. CHAMADA
+      *    QUANDO A CARGA TERMINA NORMALMENTE (CHEGOU AO FIM DO CSV
+      *    E FECHOU O ARQUIVO SEM ERRO), PARA QUE A PROXIMA CARGA
+      *    DESSE MESMO CADASTRO COMECE DO PRIMEIRO REGISTRO EM VEZ
+      *    DE FICAR PRESA AO PONTO DA CARGA ANTERIOR.
+      *-----------------------------------------------------------------
+       7920-LIMPAR-CHECKPOINT.
+           MOVE WS-CKPT-CARGA-PARM TO CKPT-CARGA
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE CHECKPOINT-FILE RECORD
+           END-READ.
+       7920-LIMPAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    9000-FINALIZAR
+      *    FECHA OS ARQUIVOS E TERMINA O PROGRAMA.
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           CLOSE PRODUTO-FILE
+           CLOSE PESSOA-FILE
+           CLOSE ERRO-PESSOA-FILE
+           CLOSE CATEGORIA-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDITORIA-FILE.
+       9000-FINALIZAR-EXIT.
+           EXIT.
