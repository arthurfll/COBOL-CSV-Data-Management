@@ -0,0 +1,427 @@
+      *-----------------------------------------------------------------
+      *  IDENTIFICATION DIVISION
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELDIA.
+       AUTHOR.        EQUIPE DE SISTEMAS.
+       INSTALLATION.  SETOR DE TECNOLOGIA.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      *  HISTORICO DE ALTERACOES
+      *-----------------------------------------------------------------
+      *  DATA       AUTOR   DESCRICAO
+      *  08/08/2026 EQS     PROGRAMA CRIADO. RESUMO DIARIO DOS
+      *                     CADASTROS DE PRODUTO, PESSOA E CATEGORIA.
+      *-----------------------------------------------------------------
+      *  PROPOSITO
+      *      LER OS ARQUIVOS MESTRES DE PRODUTO, PESSOA E CATEGORIA E
+      *      IMPRIMIR UM RESUMO DIARIO: QUANTIDADE DE PRODUTOS POR
+      *      CATEGORIA, PRODUTOS COM ESTOQUE NEGATIVO OU ZERADO E O
+      *      QUADRO ATUAL DE PESSOAS. NAO ALTERA NENHUM DOS MESTRES -
+      *      ABRE TODOS OS ARQUIVOS SOMENTE PARA LEITURA.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTO-FILE
+               ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WS-PRODUTO-STATUS.
+
+           SELECT PESSOA-FILE
+               ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WS-PESSOA-STATUS.
+
+           SELECT CATEGORIA-FILE
+               ASSIGN TO "CATEGORI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CODIGO
+               FILE STATUS IS WS-CATEGORIA-STATUS.
+
+           SELECT RELATORIO-FILE
+               ASSIGN TO "RELDIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODREC.
+
+       FD  PESSOA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PESSREC.
+
+       FD  CATEGORIA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CATGREC.
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS OMITTED.
+       01  REL-LINHA                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRODUTO-STATUS             PIC X(02) VALUE "00".
+           88  PROD-OK                              VALUE "00".
+           88  PROD-FIM                             VALUE "10".
+
+       01  WS-PESSOA-STATUS              PIC X(02) VALUE "00".
+           88  PES-OK                                VALUE "00".
+           88  PES-FIM                               VALUE "10".
+
+       01  WS-CATEGORIA-STATUS           PIC X(02) VALUE "00".
+           88  CAT-OK                                VALUE "00".
+           88  CAT-FIM                                VALUE "10".
+
+       01  WS-RELATORIO-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-DATA-SISTEMA               PIC X(08).
+       01  WS-DATA-EDITADA.
+           02  WS-DATA-ANO               PIC X(04).
+           02  FILLER                    PIC X(01) VALUE "/".
+           02  WS-DATA-MES               PIC X(02).
+           02  FILLER                    PIC X(01) VALUE "/".
+           02  WS-DATA-DIA               PIC X(02).
+
+      *----------------------------------------------------------------
+      *    TABELA DE CONTADORES POR CATEGORIA. A POSICAO DE CADA
+      *    CATEGORIA NA TABELA E A ORDEM EM QUE ELA FOI ENCONTRADA NO
+      *    ARQUIVO CATEGORIA-FILE, LIDO DO INICIO AO FIM UMA UNICA VEZ.
+      *----------------------------------------------------------------
+       01  WS-MAX-CATEGORIAS             PIC 9(04) COMP VALUE 0200.
+       01  WS-QTD-CATEGORIAS             PIC 9(04) COMP VALUE ZEROS.
+       01  WS-IND-CATEGORIA              PIC 9(04) COMP VALUE ZEROS.
+       01  WS-TOTAL-CATEG-IGNORADAS      PIC 9(04) COMP VALUE ZEROS.
+
+       01  WS-TABELA-CATEGORIAS.
+           02  WS-CATEGORIA-TAB OCCURS 200 TIMES
+                   INDEXED BY WS-IDX-CAT.
+               03  WS-TAB-CAT-CODIGO     PIC 9(04).
+               03  WS-TAB-CAT-NOME       PIC X(20).
+               03  WS-TAB-CAT-QTDE-PROD  PIC 9(06) COMP.
+
+       01  WS-ACHOU-CATEGORIA-SW         PIC X(01) VALUE "N".
+           88  ACHOU-CATEGORIA                     VALUE "S".
+
+       01  WS-TOTAL-PRODUTOS             PIC 9(06) COMP VALUE ZEROS.
+       01  WS-TOTAL-SEM-CATEGORIA        PIC 9(06) COMP VALUE ZEROS.
+       01  WS-TOTAL-ESTOQUE-NEG-ZERO     PIC 9(06) COMP VALUE ZEROS.
+       01  WS-TOTAL-PESSOAS              PIC 9(06) COMP VALUE ZEROS.
+
+       01  WS-LINHA-EDITADA.
+           02  WS-LIN-QTDE-EDIT          PIC ZZZ.ZZ9.
+           02  FILLER                    PIC X(01) VALUE SPACE.
+           02  WS-LIN-CODIGO-EDIT        PIC ZZZZZ9.
+           02  FILLER                    PIC X(01) VALUE SPACE.
+           02  WS-LIN-ESTOQUE-EDIT       PIC -ZZZZZ9.
+
+      *-----------------------------------------------------------------
+      *  PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-CARREGAR-CATEGORIAS
+               THRU 2000-CARREGAR-CATEGORIAS-EXIT
+           PERFORM 3000-PROCESSAR-PRODUTOS
+               THRU 3000-PROCESSAR-PRODUTOS-EXIT
+           PERFORM 4000-PROCESSAR-PESSOAS
+               THRU 4000-PROCESSAR-PESSOAS-EXIT
+           PERFORM 5000-IMPRIMIR-RELATORIO
+               THRU 5000-IMPRIMIR-RELATORIO-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *    1000-INICIALIZAR
+      *    ABRE OS TRES MESTRES SOMENTE PARA LEITURA E O RELATORIO
+      *    PARA GRAVACAO, E OBTEM A DATA DO SISTEMA.
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           OPEN INPUT PRODUTO-FILE
+           OPEN INPUT PESSOA-FILE
+           OPEN INPUT CATEGORIA-FILE
+           OPEN OUTPUT RELATORIO-FILE.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-CARREGAR-CATEGORIAS
+      *    LE CATEGORIA-FILE DO INICIO AO FIM E MONTA A TABELA DE
+      *    CONTADORES POR CATEGORIA, ZERANDO O CONTADOR DE PRODUTOS
+      *    DE CADA UMA. A TABELA COMPORTA NO MAXIMO WS-MAX-CATEGORIAS
+      *    ENTRADAS; CATEGORIAS ALEM DESSE LIMITE SAO IGNORADAS E
+      *    CONTADAS EM WS-TOTAL-CATEG-IGNORADAS.
+      *-----------------------------------------------------------------
+       2000-CARREGAR-CATEGORIAS.
+           MOVE ZEROS TO CAT-CODIGO
+           START CATEGORIA-FILE KEY IS NOT LESS THAN CAT-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           IF CAT-OK
+               PERFORM 2010-CARREGAR-CATEGORIAS-LER
+                   THRU 2010-CARREGAR-CATEGORIAS-LER-EXIT
+                   UNTIL NOT CAT-OK
+           END-IF
+
+           IF WS-TOTAL-CATEG-IGNORADAS > ZEROS
+               DISPLAY WS-TOTAL-CATEG-IGNORADAS
+                   " CATEGORIA(S) IGNORADA(S): LIMITE DE "
+                   WS-MAX-CATEGORIAS " CATEGORIAS NA TABELA EXCEDIDO."
+           END-IF.
+       2000-CARREGAR-CATEGORIAS-EXIT.
+           EXIT.
+
+       2010-CARREGAR-CATEGORIAS-LER.
+           READ CATEGORIA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-QTD-CATEGORIAS < WS-MAX-CATEGORIAS
+                       ADD 1 TO WS-QTD-CATEGORIAS
+                       SET WS-IDX-CAT TO WS-QTD-CATEGORIAS
+                       MOVE CAT-CODIGO TO WS-TAB-CAT-CODIGO (WS-IDX-CAT)
+                       MOVE CAT-NOME   TO WS-TAB-CAT-NOME (WS-IDX-CAT)
+                       MOVE ZEROS
+                           TO WS-TAB-CAT-QTDE-PROD (WS-IDX-CAT)
+                   ELSE
+                       ADD 1 TO WS-TOTAL-CATEG-IGNORADAS
+                   END-IF
+           END-READ.
+       2010-CARREGAR-CATEGORIAS-LER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3000-PROCESSAR-PRODUTOS
+      *    LE PRODUTO-FILE DO INICIO AO FIM, SOMANDO 1 AO CONTADOR DA
+      *    CATEGORIA CORRESPONDENTE NA TABELA E CONTANDO OS PRODUTOS
+      *    COM QUANTIDADE NEGATIVA OU ZERADA.
+      *-----------------------------------------------------------------
+       3000-PROCESSAR-PRODUTOS.
+           MOVE ZEROS TO PROD-CODIGO
+           START PRODUTO-FILE KEY IS NOT LESS THAN PROD-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           IF PROD-OK
+               PERFORM 3010-PROCESSAR-PRODUTOS-LER
+                   THRU 3010-PROCESSAR-PRODUTOS-LER-EXIT
+                   UNTIL NOT PROD-OK
+           END-IF.
+       3000-PROCESSAR-PRODUTOS-EXIT.
+           EXIT.
+
+       3010-PROCESSAR-PRODUTOS-LER.
+           READ PRODUTO-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-PRODUTOS
+                   IF PROD-QTDE <= ZEROS
+                       ADD 1 TO WS-TOTAL-ESTOQUE-NEG-ZERO
+                   END-IF
+                   PERFORM 3100-SOMAR-CATEGORIA
+                       THRU 3100-SOMAR-CATEGORIA-EXIT
+           END-READ.
+       3010-PROCESSAR-PRODUTOS-LER-EXIT.
+           EXIT.
+
+       3100-SOMAR-CATEGORIA.
+           MOVE "N" TO WS-ACHOU-CATEGORIA-SW
+           SET WS-IDX-CAT TO 1
+           PERFORM 3110-SOMAR-CATEGORIA-PROCURAR
+               THRU 3110-SOMAR-CATEGORIA-PROCURAR-EXIT
+               UNTIL WS-IDX-CAT > WS-QTD-CATEGORIAS
+                  OR ACHOU-CATEGORIA
+
+           IF NOT ACHOU-CATEGORIA
+               ADD 1 TO WS-TOTAL-SEM-CATEGORIA
+           END-IF.
+       3100-SOMAR-CATEGORIA-EXIT.
+           EXIT.
+
+       3110-SOMAR-CATEGORIA-PROCURAR.
+           IF WS-TAB-CAT-CODIGO (WS-IDX-CAT) = PROD-CATEGORIA
+               ADD 1 TO WS-TAB-CAT-QTDE-PROD (WS-IDX-CAT)
+               MOVE "S" TO WS-ACHOU-CATEGORIA-SW
+           ELSE
+               SET WS-IDX-CAT UP BY 1
+           END-IF.
+       3110-SOMAR-CATEGORIA-PROCURAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    4000-PROCESSAR-PESSOAS
+      *    LE PESSOA-FILE DO INICIO AO FIM SO PARA CONTAR O QUADRO
+      *    ATUAL DE PESSOAS (UM REGISTRO POR PESSOA ATIVA NO MESTRE).
+      *-----------------------------------------------------------------
+       4000-PROCESSAR-PESSOAS.
+           MOVE ZEROS TO PES-CODIGO
+           START PESSOA-FILE KEY IS NOT LESS THAN PES-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           IF PES-OK
+               PERFORM 4010-PROCESSAR-PESSOAS-LER
+                   THRU 4010-PROCESSAR-PESSOAS-LER-EXIT
+                   UNTIL NOT PES-OK
+           END-IF.
+       4000-PROCESSAR-PESSOAS-EXIT.
+           EXIT.
+
+       4010-PROCESSAR-PESSOAS-LER.
+           READ PESSOA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-PESSOAS
+           END-READ.
+       4010-PROCESSAR-PESSOAS-LER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5000-IMPRIMIR-RELATORIO
+      *    MONTA O RESUMO DIARIO E GRAVA AS LINHAS EM RELDIA.TXT.
+      *-----------------------------------------------------------------
+       5000-IMPRIMIR-RELATORIO.
+           MOVE WS-DATA-SISTEMA (1:4) TO WS-DATA-ANO
+           MOVE WS-DATA-SISTEMA (5:2) TO WS-DATA-MES
+           MOVE WS-DATA-SISTEMA (7:2) TO WS-DATA-DIA
+
+           MOVE SPACES TO REL-LINHA
+           STRING "RESUMO DIARIO SGBD - " WS-DATA-EDITADA
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE "=======================================" TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE "PRODUTOS POR CATEGORIA" TO REL-LINHA
+           WRITE REL-LINHA
+
+           SET WS-IDX-CAT TO 1
+           PERFORM 5100-IMPRIMIR-CATEGORIA
+               THRU 5100-IMPRIMIR-CATEGORIA-EXIT
+               UNTIL WS-IDX-CAT > WS-QTD-CATEGORIAS
+
+           IF WS-TOTAL-SEM-CATEGORIA > ZEROS
+               MOVE WS-TOTAL-SEM-CATEGORIA TO WS-LIN-QTDE-EDIT
+               MOVE SPACES TO REL-LINHA
+               STRING "  SEM CATEGORIA CADASTRADA ...... "
+                   WS-LIN-QTDE-EDIT
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-IF
+
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-TOTAL-PRODUTOS TO WS-LIN-QTDE-EDIT
+           MOVE SPACES TO REL-LINHA
+           STRING "TOTAL DE PRODUTOS CADASTRADOS ... "
+               WS-LIN-QTDE-EDIT
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-TOTAL-ESTOQUE-NEG-ZERO TO WS-LIN-QTDE-EDIT
+           MOVE SPACES TO REL-LINHA
+           STRING "PRODUTOS COM ESTOQUE <= ZERO ..... "
+               WS-LIN-QTDE-EDIT
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           IF WS-TOTAL-ESTOQUE-NEG-ZERO > ZEROS
+               MOVE "PRODUTOS COM ESTOQUE NEGATIVO OU ZERADO" TO
+                   REL-LINHA
+               WRITE REL-LINHA
+               MOVE ZEROS TO PROD-CODIGO
+               START PRODUTO-FILE KEY IS NOT LESS THAN PROD-CODIGO
+                   INVALID KEY
+                       SET PROD-FIM TO TRUE
+               END-START
+               PERFORM 5200-LISTAR-ESTOQUE-CRITICO
+                   THRU 5200-LISTAR-ESTOQUE-CRITICO-EXIT
+                   UNTIL PROD-FIM
+               MOVE SPACES TO REL-LINHA
+               WRITE REL-LINHA
+           END-IF
+
+           MOVE WS-TOTAL-PESSOAS TO WS-LIN-QTDE-EDIT
+           MOVE SPACES TO REL-LINHA
+           STRING "QUADRO ATUAL DE PESSOAS .......... "
+               WS-LIN-QTDE-EDIT
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           DISPLAY "RELATORIO DIARIO GRAVADO EM RELDIA.TXT.".
+       5000-IMPRIMIR-RELATORIO-EXIT.
+           EXIT.
+
+       5100-IMPRIMIR-CATEGORIA.
+           MOVE WS-TAB-CAT-QTDE-PROD (WS-IDX-CAT) TO WS-LIN-QTDE-EDIT
+           MOVE SPACES TO REL-LINHA
+           STRING "  " WS-TAB-CAT-NOME (WS-IDX-CAT)
+               " " WS-LIN-QTDE-EDIT
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+           SET WS-IDX-CAT UP BY 1.
+       5100-IMPRIMIR-CATEGORIA-EXIT.
+           EXIT.
+
+       5200-LISTAR-ESTOQUE-CRITICO.
+           READ PRODUTO-FILE NEXT RECORD
+               AT END
+                   SET PROD-FIM TO TRUE
+               NOT AT END
+                   IF PROD-QTDE <= ZEROS
+                       MOVE PROD-CODIGO TO WS-LIN-CODIGO-EDIT
+                       MOVE PROD-QTDE   TO WS-LIN-ESTOQUE-EDIT
+                       MOVE SPACES TO REL-LINHA
+                       STRING "  CODIGO " WS-LIN-CODIGO-EDIT
+                           " - " PROD-DESCRICAO
+                           " - ESTOQUE " WS-LIN-ESTOQUE-EDIT
+                           DELIMITED BY SIZE INTO REL-LINHA
+                       WRITE REL-LINHA
+                   END-IF
+           END-READ.
+       5200-LISTAR-ESTOQUE-CRITICO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    9000-FINALIZAR
+      *    FECHA TODOS OS ARQUIVOS ABERTOS.
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           CLOSE PRODUTO-FILE
+           CLOSE PESSOA-FILE
+           CLOSE CATEGORIA-FILE
+           CLOSE RELATORIO-FILE.
+       9000-FINALIZAR-EXIT.
+           EXIT.
