@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    CATGREC.CPY
+      *    LAYOUT DO REGISTRO DO CADASTRO DE CATEGORIAS (CATEGORIA).
+      *    CHAVE PRIMARIA .... CAT-CODIGO
+      ******************************************************************
+       01  CATEGORIA-REC.
+           02  CAT-CODIGO            PIC 9(04).
+           02  CAT-NOME              PIC X(20).
+           02  FILLER                PIC X(10).
