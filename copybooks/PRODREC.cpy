@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    PRODREC.CPY
+      *    LAYOUT DO REGISTRO DO CADASTRO DE PRODUTOS (PRODUTO).
+      *    CHAVE PRIMARIA .... PROD-CODIGO
+      ******************************************************************
+       01  PRODUTO-REC.
+           02  PROD-CODIGO           PIC 9(06).
+           02  PROD-DESCRICAO        PIC X(30).
+           02  PROD-CATEGORIA        PIC 9(04).
+           02  PROD-PRECO            PIC 9(07)V99.
+           02  PROD-QTDE             PIC S9(07).
+           02  FILLER                PIC X(10).
