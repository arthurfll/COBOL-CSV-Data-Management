@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    PESSREC.CPY
+      *    LAYOUT DO REGISTRO DO CADASTRO DE PESSOAS (PESSOA).
+      *    CHAVE PRIMARIA .... PES-CODIGO
+      ******************************************************************
+       01  PESSOA-REC.
+           02  PES-CODIGO            PIC 9(06).
+           02  PES-NOME              PIC X(30).
+           02  PES-CPF               PIC 9(11).
+           02  PES-NASCIMENTO.
+               03  PES-NASC-DIA      PIC 99.
+               03  PES-NASC-MES      PIC 99.
+               03  PES-NASC-ANO      PIC 9(04).
+           02  PES-ADMISSAO.
+               03  PES-ADM-DIA       PIC 99.
+               03  PES-ADM-MES       PIC 99.
+               03  PES-ADM-ANO       PIC 9(04).
+           02  FILLER                PIC X(10).
