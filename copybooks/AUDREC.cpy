@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    AUDREC.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO DE TRILHA DE AUDITORIA.
+      *    UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO FEITA PELO MENU.
+      ******************************************************************
+       01  AUDITORIA-REC.
+           02  AUD-USUARIO           PIC X(08).
+           02  FILLER                PIC X(01).
+           02  AUD-DATA-HORA         PIC X(15).
+           02  FILLER                PIC X(01).
+           02  AUD-TABELA            PIC X(10).
+           02  FILLER                PIC X(01).
+           02  AUD-CHAVE             PIC X(11).
+           02  FILLER                PIC X(01).
+           02  AUD-ACAO              PIC X(10).
