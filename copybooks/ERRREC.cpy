@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ERRREC.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO DE ERROS DE PESSOA
+      *    (PESSOAS REJEITADAS NA INCLUSAO/ALTERACAO POR CPF INVALIDO).
+      ******************************************************************
+       01  ERRO-PESSOA-REC.
+           02  ERRP-CODIGO           PIC 9(06).
+           02  FILLER                PIC X(01).
+           02  ERRP-NOME             PIC X(30).
+           02  FILLER                PIC X(01).
+           02  ERRP-CPF              PIC 9(11).
+           02  FILLER                PIC X(01).
+           02  ERRP-MOTIVO           PIC X(45).
