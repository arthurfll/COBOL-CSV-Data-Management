@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CKPTREC.CPY
+      *    LAYOUT DO REGISTRO DE CHECKPOINT DA CARGA EM LOTE (CSV).
+      *    CHAVE PRIMARIA .... CKPT-CARGA (IDENTIFICA O CADASTRO QUE
+      *    ESTA SENDO CARREGADO: "PROD", "PESS" OU "CATG").
+      ******************************************************************
+       01  CHECKPOINT-REC.
+           02  CKPT-CARGA            PIC X(04).
+           02  CKPT-ULTIMO-REG       PIC 9(08).
+           02  CKPT-DATA-HORA        PIC X(15).
