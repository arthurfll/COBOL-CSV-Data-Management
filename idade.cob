@@ -1,39 +1,285 @@
-       identification division.
-       program-id. idade.
-       environment division.
-       data division.
-       file section.
-
-       working-storage section.
-           01 nascimento.
-               02 dia1 pic 99.
-               02 mes1 pic 99.
-               02 ano1 pic 9999.
-
-           01 hoje.
-               02 dia2 pic 99.
-               02 mes2 pic 99.
-               02 ano2 pic 9999.
-
-           01 totald pic 99999 value zeros.
-           01 totalm pic 99999 value zeros.
-           01 totala pic 99999 value zeros.
-           01 totaldias pic 99999 value zeros.
-
-       procedure division.
-           display "qual o dia que voce nasceu (ddmmaaaa)"
-           accept nascimento
-           display dia1 "/" mes1 "/" ano1
-
-           display "que dia Ã© hoje (ddmmaaaa)"
-           accept hoje
-           display dia2 "/" mes2 "/" ano2
-
-           compute totala = (ano2 - ano1 )*365
-           compute totalm = (mes2 - mes1 )*30
-           compute totald = (dia2 - dia1 )*1
-
-           compute totaldias = totala + totalm + totald
-           display "sua idade e de " totaldias " dias."
-
-       stop run.
\ No newline at end of file
+      *-----------------------------------------------------------------
+      *  IDENTIFICATION DIVISION
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IDADE.
+       AUTHOR.        EQUIPE DE SISTEMAS.
+       INSTALLATION.  SETOR DE TECNOLOGIA.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      *  HISTORICO DE ALTERACOES
+      *-----------------------------------------------------------------
+      *  DATA       AUTOR   DESCRICAO
+      *  08/08/2026 EQS     ADICIONADO O MODO <2> RELATORIO EM LOTE DE
+      *                     IDADE/TEMPO DE CASA SOBRE O ARQUIVO PESSOA,
+      *                     ORDENADO POR IDADE. O MODO <1>, INTERATIVO
+      *                     DE UMA PESSOA POR VEZ, CONTINUA DISPONIVEL
+      *                     COM O MESMO CALCULO DE SEMPRE.
+      *-----------------------------------------------------------------
+      *  PROPOSITO
+      *      CALCULA IDADE EM DIAS. NO MODO INTERATIVO, PERGUNTA A
+      *      DATA DE NASCIMENTO E A DATA DE HOJE E MOSTRA A IDADE DE
+      *      UMA UNICA PESSOA. NO MODO EM LOTE, PERCORRE O CADASTRO DE
+      *      PESSOAS (PESSOA.DAT) E IMPRIME UM RELATORIO COM IDADE E
+      *      TEMPO DE CASA DE TODO O QUADRO, ORDENADO POR IDADE.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOA-FILE
+               ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WS-PESSOA-STATUS.
+
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "IDADEWRK.TMP".
+
+           SELECT RELATORIO-FILE
+               ASSIGN TO "IDADEREL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PESSREC.
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORD-REC.
+           02  ORD-IDADE-DIAS            PIC S9(06).
+           02  ORD-CODIGO                PIC 9(06).
+           02  ORD-NOME                  PIC X(30).
+           02  ORD-TEMPO-CASA-DIAS       PIC S9(06).
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS OMITTED.
+       01  REL-LINHA                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    AREA DO MODO INTERATIVO (CALCULO ORIGINAL, UMA PESSOA)
+      *-----------------------------------------------------------------
+       01  NASCIMENTO.
+           02  DIA1                      PIC 99.
+           02  MES1                      PIC 99.
+           02  ANO1                      PIC 9999.
+
+       01  HOJE.
+           02  DIA2                      PIC 99.
+           02  MES2                      PIC 99.
+           02  ANO2                      PIC 9999.
+
+       01  TOTALD                        PIC 99999 VALUE ZEROS.
+       01  TOTALM                        PIC 99999 VALUE ZEROS.
+       01  TOTALA                        PIC 99999 VALUE ZEROS.
+       01  TOTALDIAS                     PIC 99999 VALUE ZEROS.
+
+       01  WS-OPCAO-MODO                 PIC X(01).
+
+      *-----------------------------------------------------------------
+      *    AREA DO MODO EM LOTE (RELATORIO SOBRE O ARQUIVO PESSOA)
+      *-----------------------------------------------------------------
+       01  WS-PESSOA-STATUS               PIC X(02) VALUE "00".
+           88  PES-OK                                 VALUE "00".
+
+       01  WS-RELATORIO-STATUS            PIC X(02) VALUE "00".
+
+       01  WS-ORD-FIM-SW                   PIC X(01) VALUE "N".
+           88  ORD-FIM                               VALUE "S".
+
+       01  WS-DATA-SISTEMA.
+           02  WS-SIS-ANO                 PIC 9(04).
+           02  WS-SIS-MES                 PIC 9(02).
+           02  WS-SIS-DIA                 PIC 9(02).
+
+       01  WS-LOTE-IDADE-DIAS             PIC S9(06).
+       01  WS-LOTE-TEMPO-CASA-DIAS        PIC S9(06).
+
+       01  WS-LIN-IDADE-EDIT              PIC -ZZZZZ9.
+       01  WS-LIN-TEMPO-CASA-EDIT         PIC -ZZZZZ9.
+       01  WS-LIN-CODIGO-EDIT             PIC ZZZZZ9.
+
+      *-----------------------------------------------------------------
+      *  PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           DISPLAY " "
+           DISPLAY "---- IDADE ----"
+           DISPLAY "<1> CALCULAR IDADE DE UMA PESSOA (INTERATIVO)"
+           DISPLAY "<2> RELATORIO DE IDADE/TEMPO DE CASA DO QUADRO"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT WS-OPCAO-MODO
+
+           EVALUATE WS-OPCAO-MODO
+               WHEN "1"
+                   PERFORM 1000-CALCULAR-IDADE-INTERATIVO
+                       THRU 1000-CALCULAR-IDADE-INTERATIVO-EXIT
+               WHEN "2"
+                   PERFORM 5000-RELATORIO-EM-LOTE
+                       THRU 5000-RELATORIO-EM-LOTE-EXIT
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *    1000-CALCULAR-IDADE-INTERATIVO
+      *    MODO ORIGINAL: PERGUNTA NASCIMENTO E A DATA DE HOJE E
+      *    MOSTRA A IDADE EM DIAS DE UMA UNICA PESSOA.
+      *-----------------------------------------------------------------
+       1000-CALCULAR-IDADE-INTERATIVO.
+           DISPLAY "QUAL O DIA QUE VOCE NASCEU (DDMMAAAA)"
+           ACCEPT NASCIMENTO
+           DISPLAY DIA1 "/" MES1 "/" ANO1
+
+           DISPLAY "QUE DIA E HOJE (DDMMAAAA)"
+           ACCEPT HOJE
+           DISPLAY DIA2 "/" MES2 "/" ANO2
+
+           COMPUTE TOTALA = (ANO2 - ANO1) * 365
+           COMPUTE TOTALM = (MES2 - MES1) * 30
+           COMPUTE TOTALD = (DIA2 - DIA1) * 1
+
+           COMPUTE TOTALDIAS = TOTALA + TOTALM + TOTALD
+           DISPLAY "SUA IDADE E DE " TOTALDIAS " DIAS.".
+       1000-CALCULAR-IDADE-INTERATIVO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5000-RELATORIO-EM-LOTE
+      *    PERCORRE O CADASTRO DE PESSOAS, CALCULA IDADE E TEMPO DE
+      *    CASA EM DIAS (MESMA FORMULA DO MODO INTERATIVO) PARA CADA
+      *    PESSOA E GRAVA UM RELATORIO ORDENADO POR IDADE EM
+      *    IDADEREL.TXT. A ORDENACAO E FEITA PELO VERBO SORT, COM A
+      *    LEITURA DO ARQUIVO PESSOA NA INPUT PROCEDURE E A GRAVACAO
+      *    DO RELATORIO NA OUTPUT PROCEDURE.
+      *-----------------------------------------------------------------
+       5000-RELATORIO-EM-LOTE.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-IDADE-DIAS
+               INPUT PROCEDURE IS 5100-LER-PESSOAS
+               OUTPUT PROCEDURE IS 5200-GRAVAR-RELATORIO
+
+           DISPLAY "RELATORIO DE IDADE/TEMPO DE CASA GRAVADO EM "
+               "IDADEREL.TXT.".
+       5000-RELATORIO-EM-LOTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5100-LER-PESSOAS (INPUT PROCEDURE DO SORT)
+      *    ABRE O CADASTRO DE PESSOAS, CALCULA IDADE E TEMPO DE CASA
+      *    DE CADA PESSOA E MANDA (RELEASE) CADA UMA PARA A ORDENACAO.
+      *-----------------------------------------------------------------
+       5100-LER-PESSOAS.
+           OPEN INPUT PESSOA-FILE
+           MOVE ZEROS TO PES-CODIGO
+           START PESSOA-FILE KEY IS NOT LESS THAN PES-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           IF PES-OK
+               PERFORM 5110-LER-PESSOAS-UMA
+                   THRU 5110-LER-PESSOAS-UMA-EXIT
+                   UNTIL NOT PES-OK
+           END-IF
+
+           CLOSE PESSOA-FILE.
+       5100-LER-PESSOAS-EXIT.
+           EXIT.
+
+       5110-LER-PESSOAS-UMA.
+           READ PESSOA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 5900-CALCULAR-IDADE-TEMPO-CASA
+                       THRU 5900-CALCULAR-IDADE-TEMPO-CASA-EXIT
+                   MOVE WS-LOTE-IDADE-DIAS      TO ORD-IDADE-DIAS
+                   MOVE PES-CODIGO               TO ORD-CODIGO
+                   MOVE PES-NOME                 TO ORD-NOME
+                   MOVE WS-LOTE-TEMPO-CASA-DIAS  TO ORD-TEMPO-CASA-DIAS
+                   RELEASE ORD-REC
+           END-READ.
+       5110-LER-PESSOAS-UMA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5900-CALCULAR-IDADE-TEMPO-CASA
+      *    MESMA FORMULA (365/30/1 DIAS) DO MODO INTERATIVO, APLICADA
+      *    A PES-NASCIMENTO E PES-ADMISSAO DA PESSOA CORRENTE CONTRA
+      *    A DATA DO SISTEMA.
+      *-----------------------------------------------------------------
+       5900-CALCULAR-IDADE-TEMPO-CASA.
+           COMPUTE WS-LOTE-IDADE-DIAS =
+               (WS-SIS-ANO - PES-NASC-ANO) * 365
+               + (WS-SIS-MES - PES-NASC-MES) * 30
+               + (WS-SIS-DIA - PES-NASC-DIA) * 1
+
+           COMPUTE WS-LOTE-TEMPO-CASA-DIAS =
+               (WS-SIS-ANO - PES-ADM-ANO) * 365
+               + (WS-SIS-MES - PES-ADM-MES) * 30
+               + (WS-SIS-DIA - PES-ADM-DIA) * 1.
+       5900-CALCULAR-IDADE-TEMPO-CASA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    5200-GRAVAR-RELATORIO (OUTPUT PROCEDURE DO SORT)
+      *    ABRE O RELATORIO, IMPRIME O CABECALHO E DEVOLVE (RETURN)
+      *    CADA PESSOA JA ORDENADA POR IDADE, GRAVANDO UMA LINHA POR
+      *    PESSOA.
+      *-----------------------------------------------------------------
+       5200-GRAVAR-RELATORIO.
+           OPEN OUTPUT RELATORIO-FILE
+
+           MOVE SPACES TO REL-LINHA
+           STRING "RELATORIO DE IDADE E TEMPO DE CASA - QUADRO DE "
+                  "PESSOAS"
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES TO REL-LINHA
+           STRING "CODIGO NOME                           IDADE(D) "
+                  "TEMPO DE CASA(D)"
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           PERFORM 5210-GRAVAR-RELATORIO-UMA
+               THRU 5210-GRAVAR-RELATORIO-UMA-EXIT
+               UNTIL ORD-FIM
+
+           CLOSE RELATORIO-FILE.
+       5200-GRAVAR-RELATORIO-EXIT.
+           EXIT.
+
+       5210-GRAVAR-RELATORIO-UMA.
+           RETURN ARQUIVO-ORDENACAO
+               AT END
+                   SET ORD-FIM TO TRUE
+               NOT AT END
+                   MOVE ORD-CODIGO           TO WS-LIN-CODIGO-EDIT
+                   MOVE ORD-IDADE-DIAS        TO WS-LIN-IDADE-EDIT
+                   MOVE ORD-TEMPO-CASA-DIAS   TO WS-LIN-TEMPO-CASA-EDIT
+                   MOVE SPACES TO REL-LINHA
+                   STRING WS-LIN-CODIGO-EDIT " " ORD-NOME " "
+                          WS-LIN-IDADE-EDIT "      "
+                          WS-LIN-TEMPO-CASA-EDIT
+                       DELIMITED BY SIZE INTO REL-LINHA
+                   WRITE REL-LINHA
+           END-RETURN.
+       5210-GRAVAR-RELATORIO-UMA-EXIT.
+           EXIT.
